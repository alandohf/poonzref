@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: setact.cbl 
+      ** SOURCE FILE NAME: setact.cbl
       **
       ** SAMPLE: How to set accounting string
       **
@@ -21,22 +21,48 @@
       ** OUTPUT FILE: setact.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     the accounting string is now built from the operator's
+      **     department code (DEPTCODE environment variable) instead
+      **     of being left blank; setact.steps, when present, lets a
+      **     single run set a different accounting string for each
+      **     job step it lists instead of only one string for the
+      **     whole run.
+      **     account-str-len is now computed directly from the fixed
+      **     widths of dept-code and step-name instead of scanning the
+      **     built string for a double space -- dept-code's own
+      **     trailing pad spaces made that scan stop right after
+      **     "DEPT=xxx", so " STEP=..." never reached sqlgsact or the
+      **     console display.
       ***********************************************************************
 
        Identification Division.
        Program-ID. "setact".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select step-file assign to "setact.steps"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  step-file.
+       01  step-rec.
+           05  st-step-name       pic x(10).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -46,16 +72,64 @@
       * Local variables
        77 rc            pic s9(9) comp-5.
        77 errloc        pic x(80).
+       77 end-of-list-sw pic x value "N".
+          88 end-of-list value "Y".
 
       * Variables for the SET ACCOUNTING STRING API
        77 account-str-len       pic s9(4) comp-5 value 0.
        77 account-str           pic x(200).
+       77 dept-code             pic x(10) value spaces.
+       77 step-name             pic x(10) value "DEFAULT".
 
        Procedure Division.
        Main Section.
            display "Sample COBOL program: SETACT.CBL".
 
-           move " " to account-str.
+           accept dept-code from environment "DEPTCODE".
+           if dept-code equal spaces
+              move "UNKNOWN" to dept-code
+           end-if.
+
+           open input step-file.
+           read step-file
+              at end move "Y" to end-of-list-sw
+           end-read.
+
+           if end-of-list
+      * no setact.steps -- a single accounting string for the run
+              perform set-one-accounting-string
+           else
+              perform set-step-accounting thru end-set-step-accounting
+                 until end-of-list
+           end-if.
+
+           close step-file.
+
+           display "The accounting string has been set".
+       End-Main.
+           stop run.
+
+       set-step-accounting section.
+           move st-step-name to step-name.
+           perform set-one-accounting-string.
+           read step-file
+              at end move "Y" to end-of-list-sw
+           end-read.
+       end-set-step-accounting. exit.
+
+       set-one-accounting-string section.
+      *************************************************************
+      * build DEPT=xxxxxxxxxx STEP=xxxxxxxxxx and set it as the   *
+      * current accounting string                                 *
+      *************************************************************
+           move spaces to account-str.
+           string "DEPT=" delimited by size
+                  dept-code delimited by size
+                  " STEP=" delimited by size
+                  step-name delimited by size
+             into account-str.
+           compute account-str-len = 5 + length of dept-code
+              + 6 + length of step-name.
 
       *************************
       * SET ACCOUNTING STRING *
@@ -66,8 +140,8 @@
                                  by reference   sqlca
                            returning rc.
            move "SET ACCOUNTING STRING" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "SETACT    ".
 
-           display "The accounting string has been set".
-       End-Main.
-           stop run.
+           display "Accounting string set for step ", step-name,
+                    ": ", account-str(1:account-str-len).
+       end-set-one-accounting-string. exit.
