@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: migrate.cbl 
+      ** SOURCE FILE NAME: migrate.cbl
       **
       ** SAMPLE: Demonstrates how to migrate to a database
       **
@@ -21,22 +21,87 @@
       ** OUTPUT FILE: migrate.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     runs unattended over every database listed in migrate.lst,
+      **     instead of prompting for one database/userid/password at
+      **     a time; credentials come from the credlkup vault the same
+      **     way DBINST looks them up.  each database is checked
+      **     against migrate.cap/migrate.cfg free-space figures before
+      **     MIGRATE DATABASE is attempted, and every attempt -- run or
+      **     skipped -- is recorded in migrate.hist.
+      **     a transient MIGRATE DATABASE failure is now retried, with
+      **     a delay between attempts, per migrate.cfg -- the same
+      **     retry-count/retry-delay convention DBSTART uses -- before
+      **     the database is logged as failed.
+      **     a database skipped for insufficient free space or a
+      **     missing vaulted credential now raises RETURN-CODE to 4
+      **     (the WARNING level checkerr uses) instead of leaving the
+      **     job looking fully successful to the scheduler.
+      **     migrate.lst now carries a userid alongside each dbname
+      **     (same instance/userid-pair layout as db2inst.lst); the
+      **     credential vault lookup and the MIGRATE DATABASE call
+      **     both use that userid instead of the database name.
+      **     the credential vault lookup now passes a properly sized
+      **     18-byte instance field instead of the 9-byte database-
+      **     name directly -- credlkup's LINKAGE SECTION declares
+      **     lk-instance as 18 bytes, so passing the shorter field let
+      **     the lookup read 9 bytes past it into adjacent storage.
+      **     check-capacity now uses its own cap-eof-sw instead of the
+      **     outer migrate.lst loop's end-of-list-sw -- sharing that
+      **     switch happened to be harmless only because check-capacity
+      **     always reset it back to "N" before the outer loop's own
+      **     condition was re-checked, but it was one stray edit away
+      **     from truncating the outer database list.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "migrate".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select mig-list-file assign to "migrate.lst"
+              organization is line sequential.
+           select cfg-file assign to "migrate.cfg"
+              organization is line sequential.
+           select cap-file assign to "migrate.cap"
+              organization is line sequential.
+           select hist-file assign to "migrate.hist"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  mig-list-file.
+       01  mig-list-rec.
+           05  ml-dbname          pic x(9).
+           05  ml-userid          pic x(18).
+
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-min-free-mb    pic 9(9).
+           05  cfg-retry-max      pic 9(2).
+           05  cfg-retry-delay    pic 9(3).
+
+       FD  cap-file.
+       01  cap-rec.
+           05  cap-dbname         pic x(9).
+           05  cap-free-mb        pic 9(9).
+
+       FD  hist-file.
+       01  hist-rec                pic x(100).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -51,6 +116,15 @@
          49 usrid-length   pic s9(4) comp-5 value 0.
          49 usrid-name     pic x(19).
 
+      * instance/userid pair looked up against the credential vault,
+      * sized to match credlkup's lk-instance/lk-userid linkage items
+      * exactly (database-name itself is only 9 bytes, too short to
+      * pass by reference where credlkup expects 18) -- userid comes
+      * from migrate.lst (same instance/userid-pair convention as
+      * db2inst.lst), not from database-name
+       77 vault-instance        pic x(18) value spaces.
+       77 vault-userid          pic x(18) value spaces.
+
        01 passwd.
          49 passwd-length   pic s9(4) comp-5 value 0.
          49 passwd-name     pic x(19).
@@ -59,31 +133,154 @@
 
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
+       77 end-of-list-sw      pic x value "N".
+          88 end-of-list      value "Y".
+       77 lk-rc               pic s9(9) comp-5.
+
+      * pre-migration capacity check
+       77 min-free-mb         pic 9(9) value 5000.
+       77 this-db-free-mb     pic 9(9) value 0.
+       77 cap-found-sw        pic x value "N".
+          88 cap-found        value "Y".
+       77 capacity-ok-sw      pic x value "Y".
+          88 capacity-ok      value "Y".
+       77 cap-eof-sw          pic x value "N".
+          88 cap-eof          value "Y".
+
+      * retry/backoff controls for transient MIGRATE DATABASE
+      * failures -- defaulted here, overridden by migrate.cfg when
+      * that control file is present
+       77 retry-count         pic s9(4) comp-5 value 0.
+       77 retry-max           pic s9(4) comp-5 value 3.
+       77 retry-delay-secs    pic s9(4) comp-5 value 60.
+       77 migrate-ok-sw       pic x value "N".
+          88 migrate-successful value "Y".
+
+       77 hist-today          pic 9(8).
+       77 hist-now            pic 9(8).
+       01 hist-line.
+          05 hs-date            pic x(8).
+          05 filler             pic x value space.
+          05 hs-time            pic x(8).
+          05 filler             pic x value space.
+          05 hs-dbname          pic x(9).
+          05 filler             pic x value space.
+          05 hs-result          pic x(40).
+          05 filler             pic x value space.
+          05 hs-sqlcode         pic -(5)9.
 
        Procedure Division.
        migrate-pgm section.
 
            display "Sample COBOL Program : MIGRATE.CBL".
 
-           display "Enter the name of the database : " with no advancing.
-           accept database-name.
-           inspect database-name tallying database-length for characters
-              before initial " ".
-           display " ".
+           perform read-config.
+
+           open input mig-list-file.
+           open extend hist-file.
+
+           perform read-next-db.
+           perform migrate-one-db thru migrate-one-db-exit
+              until end-of-list.
+
+           close mig-list-file.
+           close hist-file.
+
+       end-migrate. stop run.
 
-           display "Enter in your user id : " with no advancing.
-           accept usrid-name.
+       read-config section.
+      *************************************************************
+      * migrate.cfg holds the minimum free space, in megabytes,   *
+      * required before a migration is allowed to run, plus the   *
+      * retry count (2 digits) and retry delay in seconds (3      *
+      * digits) for a transient MIGRATE DATABASE failure; missing *
+      * file keeps the conservative 5000 MB / 3-retry defaults    *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-min-free-mb to min-free-mb
+                 move cfg-retry-max   to retry-max
+                 move cfg-retry-delay to retry-delay-secs
+           end-read.
+           close cfg-file.
+       end-read-config. exit.
 
+       read-next-db section.
+           read mig-list-file
+              at end move "Y" to end-of-list-sw
+              not at end
+                 move ml-dbname to database-name
+                 move ml-userid to vault-userid
+           end-read.
+       end-read-next-db. exit.
+
+       migrate-one-db section.
+           move 0 to database-length.
+           inspect database-name tallying database-length for
+              characters before initial " ".
+
+           display "Migrating database ", database-name.
+
+           perform check-capacity.
+
+           if not capacity-ok
+              move "SKIPPED -- insufficient free space" to hs-result
+              move 0 to hs-sqlcode
+              perform write-history-line
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+              perform read-next-db
+              go to migrate-one-db-exit.
+
+           move spaces to vault-instance.
+           move database-name to vault-instance.
+           call "credlkup" using vault-instance, vault-userid,
+                   passwd-name, passwd-length, lk-rc.
+           move vault-userid to usrid-name.
+           move 0 to usrid-length.
            inspect usrid-name tallying usrid-length for characters
               before initial " ".
-           display " ".
 
-           display "Enter in your password : " with no advancing.
-           accept passwd-name.
+           if lk-rc not equal 0
+              display "no vaulted credential for ", database-name,
+                       " -- skipping"
+              move "SKIPPED -- no vaulted credential" to hs-result
+              move 0 to hs-sqlcode
+              perform write-history-line
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+              perform read-next-db
+              go to migrate-one-db-exit.
 
-           inspect passwd-name tallying passwd-length for characters
-              before initial " ".
-           display " ".
+           move "N" to migrate-ok-sw.
+           perform attempt-migrate thru attempt-migrate-exit
+              varying retry-count from 1 by 1
+              until migrate-successful or retry-count > retry-max.
+
+           if migrate-successful
+              move "MIGRATED successfully" to hs-result
+              move sqlcode to hs-sqlcode
+              perform write-history-line
+              display "Migrate Database completed successfully for ",
+                       database-name
+              perform read-next-db
+              go to migrate-one-db-exit.
+
+           move "MIGRATE DATABASE" to errloc.
+           call "checkerr" using SQLCA errloc "MIGRATE   ".
+
+           move "FAILED after retries" to hs-result.
+           move sqlcode to hs-sqlcode.
+           perform write-history-line.
+
+           perform read-next-db.
+       migrate-one-db-exit. exit.
+
+       attempt-migrate section.
 
       *********************************
       * MIGRATE DATABASE API called   *
@@ -98,11 +295,58 @@
                                  by reference database-name
                            returning rc.
            if sqlcode equal SQLE-RC-MIG-OK
-              go to migrate-complete.
-           move "MIGRATE DATABASE" to errloc.
-           call "checkerr" using SQLCA errloc.
+              move "Y" to migrate-ok-sw
+           else
+              display "MIGRATE DATABASE attempt ", retry-count,
+                       " failed for ", database-name,
+                       ", SQLCODE = ", sqlcode
+              if retry-count less than retry-max
+                 call "C$SLEEP" using retry-delay-secs
+              end-if
+           end-if.
 
-       migrate-complete.
-           display "Migrate Database completed successfully".
+       attempt-migrate-exit. exit.
 
-       end-migrate. stop run.
+       check-capacity section.
+      *************************************************************
+      * migrate.cap carries the last free-space reading, in       *
+      * megabytes, for each database (refreshed by the site's     *
+      * storage-monitoring job); if this database isn't in it, we *
+      * err on the side of letting the migration proceed rather   *
+      * than blocking on missing data                              *
+      *************************************************************
+           move "N" to cap-found-sw.
+           move "N" to cap-eof-sw.
+           move "Y" to capacity-ok-sw.
+           open input cap-file.
+           perform find-capacity-row thru end-find-capacity-row
+              until cap-eof or cap-found.
+           close cap-file.
+
+           if cap-found and this-db-free-mb < min-free-mb
+              move "N" to capacity-ok-sw
+              display "capacity check failed for ", database-name,
+                       " -- ", this-db-free-mb, " MB free, need ",
+                       min-free-mb
+           end-if.
+       end-check-capacity. exit.
+
+       find-capacity-row section.
+           read cap-file
+              at end move "Y" to cap-eof-sw
+              not at end
+                 if cap-dbname equal database-name
+                    move cap-free-mb to this-db-free-mb
+                    move "Y" to cap-found-sw
+                 end-if
+           end-read.
+       end-find-capacity-row. exit.
+
+       write-history-line section.
+           accept hist-today from date yyyymmdd.
+           accept hist-now   from time.
+           move hist-today  to hs-date.
+           move hist-now    to hs-time.
+           move database-name to hs-dbname.
+           write hist-rec from hist-line.
+       end-write-history-line. exit.
