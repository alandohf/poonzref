@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbcmt.cbl 
+      ** SOURCE FILE NAME: dbcmt.cbl
       **
       ** SAMPLE: Change a database comment in the database directory
       **
@@ -26,22 +26,83 @@
       ** OUTPUT FILE: dbcmt.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     every directory entry scanned is now written to dbcmt.rpt
+      **     as a full catalog inventory line, not just "SAMPLE";
+      **     the target database and the new comment text come from
+      **     dbcmt.ctl instead of being hardcoded; and every comment
+      **     change is recorded, with the old and new text, to
+      **     dbcmt.audit.
+      **     ends with GOBACK instead of STOP RUN so the nightly
+      **     health-check driver (hlthchk.cbl) can call this in place
+      **     as one step of a consolidated run.
+      **     setting environment variable CSVEXPORT to "Y" also writes
+      **     dbcmt.csv, a comma-separated export of the same catalog
+      **     inventory for spreadsheet consumption.
+      **     dbcmt.ctl now carries a leading mode flag: "S" (single,
+      **     the original behaviour) changes the one dbname/comment
+      **     pair it also carries; "B" (bulk) instead loads every
+      **     DBNAME,COMMENT row out of dbcmt.sync -- a spreadsheet
+      **     export of the comments an operator wants applied -- and
+      **     syncs every one of them in the same directory scan.
+      **     bulk mode's comment-change logic now falls back into the
+      **     directory scan loop after each match instead of jumping
+      **     to after-change-comment, which used to stop the scan
+      **     after the first match; the single-mode GO TO (which is
+      **     meant to stop after its one target) still goes through
+      **     the same CHANGE DATABASE COMMENT logic via apply-comment-
+      **     change, just without bulk mode's early exit.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "dbcmt".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select ctl-file assign to "dbcmt.ctl"
+              organization is line sequential.
+           select rpt-file assign to "dbcmt.rpt"
+              organization is line sequential.
+           select audit-file assign to "dbcmt.audit"
+              organization is line sequential.
+           select csv-file assign to "dbcmt.csv"
+              organization is line sequential.
+           select sync-file assign to "dbcmt.sync"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  ctl-file.
+       01  ctl-rec.
+           05  ctl-mode           pic x(1).
+           05  ctl-dbname         pic x(8).
+           05  ctl-new-comment    pic x(30).
+
+       FD  sync-file.
+       01  sync-rec               pic x(50).
+
+       FD  rpt-file.
+       01  rpt-rec                pic x(80).
+
+       FD  audit-file.
+       01  audit-rec              pic x(120).
+
+       FD  csv-file.
+       01  csv-rec                pic x(100).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
@@ -55,11 +116,28 @@
        77 errloc              pic x(80).
 
       * Variables for the CHANGE DATABASE COMMENT API
-       77 new-comment-len   pic 9(4) comp-5 value 22.
+       77 new-comment-len   pic 9(4) comp-5 value 0.
        77 path-len          pic 9(4) comp-5 value 0.
        77 alias-len         pic 9(4) comp-5 value 0.
-       77 new-comment       pic x(31) value "THIS IS A NEW Comment".
+       77 new-comment       pic x(31) value spaces.
        77 path              pic x(1025).
+       77 target-dbname     pic x(8) value "SAMPLE".
+       77 ctl-mode-sw       pic x value "S".
+          88 bulk-sync-mode value "B".
+
+      * bulk comment-sync table, loaded from dbcmt.sync (a
+      * spreadsheet export of DBNAME,COMMENT rows) when ctl-mode
+      * is "B"
+       01 sync-entries.
+          05 sync-entry occurs 50 times.
+             10 sy-dbname      pic x(8).
+             10 sy-comment     pic x(30).
+       77 sync-count        pic s9(4) comp-5 value 0.
+       77 sync-idx          pic s9(4) comp-5.
+       77 sync-found-sw     pic x value "N".
+          88 sync-found     value "Y".
+       77 end-of-sync-sw    pic x value "N".
+          88 end-of-sync    value "Y".
 
       * Variables for OPEN/CLOSE DATABASE DIRECTORY APIs.
        77 dbCount           pic 9(4) comp-5.
@@ -68,10 +146,58 @@
        77 db-dir-info-sz    pic 9(4) comp-5 value 1654.
        77 disp-drive        pic x(50).
 
+      * catalog inventory report line
+       01 rpt-line.
+          05 rl-dbname         pic x(8).
+          05 filler            pic x value space.
+          05 rl-alias          pic x(8).
+          05 filler            pic x value space.
+          05 rl-type           pic x(1).
+          05 filler            pic x value space.
+          05 rl-dbtype         pic x(1).
+          05 filler            pic x value space.
+          05 rl-comment        pic x(30).
+          05 filler            pic x value space.
+          05 rl-drive          pic x(3).
+
+      * CSV export -- written instead of dbcmt.out style DISPLAY
+      * output when environment variable CSVEXPORT is set to "Y"
+       77 csv-mode-sw        pic x value "N".
+          88 csv-export-on   value "Y".
+       01  csv-line          pic x(100).
+
+      * audit trail line
+       77 audit-today       pic 9(8).
+       77 audit-now         pic 9(8).
+       77 audit-operator    pic x(8).
+       01 audit-line.
+          05 au-date           pic x(8).
+          05 filler            pic x value space.
+          05 au-time           pic x(8).
+          05 filler            pic x value space.
+          05 au-operator       pic x(8).
+          05 filler            pic x value space.
+          05 au-dbname         pic x(8).
+          05 filler            pic x value space.
+          05 au-old-comment    pic x(30).
+          05 filler            pic x value space.
+          05 au-new-comment    pic x(30).
+
        Procedure Division.
        dbcmt-pgm section.
            display "Sample COBOL Program : DBCMT.CBL".
 
+           perform read-control.
+
+           open extend rpt-file.
+
+           accept csv-mode-sw from environment "CSVEXPORT".
+           if csv-export-on
+              open output csv-file
+              move "DBNAME,ALIAS,TYPE,DBTYPE,COMMENT,DRIVE" to csv-rec
+              write csv-rec
+           end-if.
+
       **************************
       * INSTALL SIGNAL HANDLER *
       **************************
@@ -95,7 +221,7 @@
                  returning rc.
 
            move "OPEN DATABASE DIRECTORY SCAN" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBCMT     ".
 
            move DB2-O-HANDLE of DB2G-DB-DIR-OPEN-SCAN-STRUCT
               to DB2-I-HANDLE of DB2G-DB-DIR-CLOSE-SCAN-STRUCT.
@@ -108,6 +234,11 @@
 
        after-change-comment.
 
+           close rpt-file.
+           if csv-export-on
+              close csv-file
+           end-if.
+
       ********************************************
       * CLOSE DATABASE DIRECTORY SCAN API called *
       ********************************************
@@ -118,9 +249,57 @@
                      returning rc.
 
            move "CLOSE DATABASE DIRECTORY SCAN" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBCMT     ".
 
-       end-dbcmt. stop run.
+       end-dbcmt. goback.
+
+       read-control section.
+      *************************************************************
+      * dbcmt.ctl: mode(1), target dbname(8), new comment text(30);*
+      * mode "S" changes that one pair (the original behaviour);   *
+      * mode "B" ignores the dbname/comment pair and instead loads *
+      * dbcmt.sync for a bulk comment sync; if the control file is *
+      * missing we fall back to the original SAMPLE / "THIS IS A  *
+      * NEW Comment" single-mode defaults                          *
+      *************************************************************
+           move "SAMPLE" to target-dbname.
+           move "THIS IS A NEW Comment" to new-comment.
+           open input ctl-file.
+           read ctl-file
+              at end continue
+              not at end
+                 move ctl-mode        to ctl-mode-sw
+                 move ctl-dbname      to target-dbname
+                 move ctl-new-comment to new-comment
+           end-read.
+           close ctl-file.
+
+           if bulk-sync-mode
+              perform load-sync-file
+           end-if.
+       end-read-control. exit.
+
+       load-sync-file section.
+      *************************************************************
+      * dbcmt.sync: one "DBNAME,COMMENT" row per line, exported    *
+      * from a spreadsheet; loaded once into sync-entries so every *
+      * directory entry in the scan can be checked against it      *
+      *************************************************************
+           open input sync-file.
+           perform read-next-sync-row thru end-read-next-sync-row
+              until end-of-sync or sync-count equal 50.
+           close sync-file.
+       end-load-sync-file. exit.
+
+       read-next-sync-row section.
+           read sync-file
+              at end move "Y" to end-of-sync-sw
+              not at end
+                 add 1 to sync-count
+                 unstring sync-rec delimited by ","
+                    into sy-dbname(sync-count), sy-comment(sync-count)
+           end-read.
+       end-read-next-sync-row. exit.
 
        get-db-entry section.
 
@@ -131,7 +310,7 @@
       * set pointer to DB2G-DB-DIR-OPEN-SCAN-STRUCT
            move DB2-O-HANDLE of DB2G-DB-DIR-OPEN-SCAN-STRUCT to
               DB2-I-HANDLE of DB2G-DB-DIR-NEXT-ENTRY-STRUCT.
-              
+
            call "db2gDbDirGetNextEntry" using
                           by value      DB2VERSION820
                           by reference  DB2G-DB-DIR-NEXT-ENTRY-STRUCT
@@ -147,17 +326,86 @@
                        by reference  DB2-PO-DB-DIR-ENTRY of
                                         DB2G-DB-DIR-NEXT-ENTRY-STRUCT
                  returning rc.
-      
-           if SQL-DBNAME-N equal "SAMPLE  "
-              go to Change-Comment.
+
+           move SQL-DBNAME-N       to rl-dbname.
+           move SQL-ALIAS-N        to rl-alias.
+           move SQL-DIRENTRYTYPE-N to rl-type.
+           move SQL-DBTYPE-N       to rl-dbtype.
+           move SQL-COMMENT-N      to rl-comment.
+           move SQL-DRIVE-N        to rl-drive.
+           write rpt-rec from rpt-line.
+
+           if csv-export-on
+              move spaces to csv-line
+              string rl-dbname  delimited by space
+                     ","        delimited by size
+                     rl-alias   delimited by space
+                     ","        delimited by size
+                     rl-type    delimited by size
+                     ","        delimited by size
+                     rl-dbtype  delimited by size
+                     ","        delimited by size
+                     rl-comment delimited by space
+                     ","        delimited by size
+                     rl-drive   delimited by space
+                into csv-line
+              move csv-line to csv-rec
+              write csv-rec
+           end-if.
+
+           if bulk-sync-mode
+              perform find-sync-match
+              if sync-found
+                 move sy-comment(sync-idx) to new-comment
+                 perform apply-comment-change
+              end-if
+           else
+              if SQL-DBNAME-N equal target-dbname
+                 go to Change-Comment
+              end-if
+           end-if.
 
        end-get-db-entry. exit.
 
+       find-sync-match section.
+      *************************************************************
+      * linear search of the loaded sync-entries table for a row  *
+      * whose dbname matches the directory entry just scanned      *
+      *************************************************************
+           move 1   to sync-idx.
+           move "N" to sync-found-sw.
+           perform check-sync-entry thru end-check-sync-entry
+              until sync-idx > sync-count or sync-found.
+       end-find-sync-match. exit.
+
+       check-sync-entry section.
+           if sy-dbname(sync-idx) equal SQL-DBNAME-N
+              move "Y" to sync-found-sw
+           else
+              add 1 to sync-idx
+           end-if.
+       end-check-sync-entry. exit.
+
        Change-Comment Section.
+      *************************************************************
+      * single-mode ("S") match -- the original behaviour stops   *
+      * the directory scan as soon as its one target is found     *
+      *************************************************************
+           perform apply-comment-change.
+       end-Change-Comment. go to after-change-comment.
 
+       apply-comment-change section.
+      *************************************************************
+      * the actual CHANGE DATABASE COMMENT call, factored out so  *
+      * bulk-sync mode can apply it to a match and fall back into *
+      * the directory-scan loop instead of escaping it (only      *
+      * single "S" mode needs to stop the scan after one match)   *
+      *************************************************************
+           move 0 to alias-len.
            inspect SQL-ALIAS-N tallying alias-len for characters
               before initial " ".
 
+           move 0 to new-comment-len.
            inspect new-comment tallying new-comment-len for characters
               before initial " ".
 
@@ -174,7 +422,34 @@
                                  by reference   SQL-ALIAS-N
                            returning rc.
            move "CHANGE DATABASE COMMENT" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBCMT     ".
+
+           perform log-comment-change.
 
            display "CHANGE DATABASE COMMENT successful".
-       end-Change-Comment. go to after-change-comment.
+       end-apply-comment-change. exit.
+
+       log-comment-change section.
+      *************************************************************
+      * every successful comment change is recorded permanently,  *
+      * old and new text together, so there is a record of who    *
+      * changed a catalog comment and what it used to say         *
+      *************************************************************
+           accept audit-today from date yyyymmdd.
+           accept audit-now   from time.
+           accept audit-operator from environment "USER".
+           if audit-operator equal spaces
+              move "UNKNOWN" to audit-operator
+           end-if.
+
+           move audit-today    to au-date.
+           move audit-now      to au-time.
+           move audit-operator to au-operator.
+           move SQL-DBNAME-N   to au-dbname.
+           move SQL-COMMENT-N  to au-old-comment.
+           move new-comment    to au-new-comment.
+
+           open extend audit-file.
+           write audit-rec from audit-line.
+           close audit-file.
+       end-log-comment-change. exit.
