@@ -1,21 +1,21 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: restart.cbl 
+      ** SOURCE FILE NAME: restart.cbl
       **
       ** SAMPLE: How to restart a database
       **
-      **         This program shows how to restart a database after it 
+      **         This program shows how to restart a database after it
       **         has been abnormally terminated.
       **
       ** DB2 API USED:
@@ -24,22 +24,87 @@
       ** OUTPUT FILE: restart.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     database name and credentials now come from restart.cfg
+      **     and the credlkup vault instead of interactive ACCEPTs;
+      **     a failed restart is retried up to restart.cfg's limit,
+      **     with an escalation alert (restart.escalate) raised once
+      **     that limit is hit; restart.cfg's mode flag also allows a
+      **     dry run that does the lookup and checkpoint logging
+      **     without actually calling RESTART DATABASE; and every
+      **     attempt, successful or not, is recorded permanently in
+      **     restart.incidents.
+      **     a missing vaulted credential now raises RETURN-CODE to 4
+      **     so the abort is visible to the job scheduler even though
+      **     the run itself ends cleanly.
+      **     restart.cfg now carries a userid alongside the database
+      **     name; the credential vault lookup and RESTART DATABASE
+      **     itself both use that userid instead of the database name.
+      **     the credential vault lookup now passes a properly sized
+      **     18-byte instance field instead of the 9-byte dbname
+      **     directly -- credlkup's LINKAGE SECTION declares
+      **     lk-instance as 18 bytes, so passing the shorter field let
+      **     the lookup read 9 bytes past it into adjacent storage.
+      **     restart.ckpt now carries a consecutive-failed-run counter
+      **     per database, loaded at the start of every run and
+      **     rewritten at the end -- restart.escalate used to fire as
+      **     soon as one run's own retries were exhausted, which gave
+      **     the scheduler no way to retry a transient failure a few
+      **     times before paging anyone; the escalation alert now only
+      **     fires once restart.cfg's checkpoint limit is reached
+      **     across separate invocations, and the counter resets to
+      **     zero the first time a run succeeds.
       ***********************************************************************
 
        Identification Division.
        Program-ID. "restart".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cfg-file assign to "restart.cfg"
+              organization is line sequential.
+           select incident-file assign to "restart.incidents"
+              organization is line sequential.
+           select escalate-file assign to "restart.escalate"
+              organization is line sequential.
+           select ckpt-file assign to "restart.ckpt"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-dbname         pic x(9).
+           05  cfg-userid         pic x(18).
+           05  cfg-retry-max      pic 9(2).
+           05  cfg-retry-delay    pic 9(3).
+           05  cfg-mode           pic x(1).
+           05  cfg-ckpt-max       pic 9(2).
+
+       FD  incident-file.
+       01  incident-rec           pic x(100).
+
+       FD  escalate-file.
+       01  escalate-rec           pic x(100).
+
+       FD  ckpt-file.
+       01  ckpt-rec.
+           05  ck-dbname          pic x(9).
+           05  ck-fail-count      pic 9(4).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -49,6 +114,7 @@
       * Local variables
        77 rc            pic s9(9) comp-5.
        77 errloc        pic x(80).
+       77 lk-rc         pic s9(9) comp-5.
 
       * Variables used for the RESTART DATABASE API
        77 dbname-len    pic s9(4) comp-5 value 0.
@@ -56,30 +122,227 @@
        77 userid-len    pic s9(4) comp-5 value 0.
        77 dbname        pic x(9).
        77 passwd        pic x(19).
-       77 userid        pic x(9).
+       77 userid        pic x(18).
+
+      * instance field sized to match credlkup's lk-instance linkage
+      * item exactly (dbname itself is only 9 bytes, too short to
+      * pass by reference where credlkup expects 18)
+       77 vault-instance pic x(18) value spaces.
+
+      * checkpoint/escalation and dry-run controls -- defaulted here,
+      * overridden by restart.cfg when that control file is present
+       77 retry-count      pic s9(4) comp-5 value 0.
+       77 retry-max        pic s9(4) comp-5 value 3.
+       77 retry-delay-secs pic s9(4) comp-5 value 15.
+       77 restart-mode     pic x value "R".
+          88 dry-run-mode  value "D".
+       77 restarted-sw     pic x value "N".
+          88 restart-successful value "Y".
+
+      * restart.ckpt: consecutive-failed-run counter per database,
+      * carried across separate invocations of this program so the
+      * escalation alert reflects repeated abnormal terminations
+      * instead of one run's own exhausted retries
+       01 ckpt-entries.
+          05 ckpt-entry     occurs 50 times.
+             10 ck-dbname-wk   pic x(9).
+             10 ck-failcnt-wk  pic s9(4) comp-5.
+
+       77 ckpt-count        pic s9(4) comp-5 value 0.
+       77 ckpt-idx          pic s9(4) comp-5.
+       77 ckpt-max          pic s9(4) comp-5 value 3.
+       77 fail-count        pic s9(4) comp-5 value 0.
+       77 ckpt-found-sw     pic x value "N".
+          88 ckpt-found     value "Y".
+       77 end-of-ckpt-sw    pic x value "N".
+          88 end-of-ckpt    value "Y".
+
+       77 inc-today         pic 9(8).
+       77 inc-now           pic 9(8).
+       01 incident-line.
+          05 ic-date            pic x(8).
+          05 filler             pic x value space.
+          05 ic-time            pic x(8).
+          05 filler             pic x value space.
+          05 ic-dbname          pic x(9).
+          05 filler             pic x value space.
+          05 ic-attempt         pic 99.
+          05 filler             pic x value space.
+          05 ic-result          pic x(40).
+          05 filler             pic x value space.
+          05 ic-sqlcode         pic -(5)9.
+
+       01 escalate-line.
+          05 es-program          pic x(10) value "RESTART".
+          05 filler              pic x value space.
+          05 es-dbname           pic x(9).
+          05 filler              pic x value space.
+          05 es-attempts         pic 99.
+          05 filler              pic x value space.
+          05 es-runs             pic 99.
+          05 filler              pic x value space.
+          05 es-message          pic x(50) value
+             "database did not restart after repeated runs".
 
        Procedure Division.
        Main Section.
            display "Sample COBOL program: RESTART.CBL".
 
-           display "Enter in the database name to restart :" with
-              no advancing.
-           accept dbname.
+           perform read-config.
+           perform load-checkpoint-file.
+           perform find-checkpoint-match.
+           if ckpt-found
+              move ck-failcnt-wk(ckpt-idx) to fail-count
+           else
+              add 1 to ckpt-count
+              move ckpt-count to ckpt-idx
+              move dbname to ck-dbname-wk(ckpt-idx)
+              move 0      to ck-failcnt-wk(ckpt-idx)
+              move 0      to fail-count
+           end-if.
+
+           open extend incident-file.
+
+           move spaces to vault-instance.
+           move dbname to vault-instance.
+           call "credlkup" using vault-instance, userid, passwd,
+                   passwd-len, lk-rc.
+           if lk-rc not equal 0
+              display "no vaulted credential for ", dbname,
+                       " userid ", userid
+              move "ABORTED -- no vaulted credential" to ic-result
+              move 0 to ic-attempt
+              move 0 to sqlcode
+              perform write-incident-line
+              close incident-file
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+              go to End-Main.
+
+           if dry-run-mode
+              display "DRY RUN -- would restart ", dbname,
+                       " with vaulted credentials; no API call made"
+              move "DRY RUN -- pre-check only" to ic-result
+              move 0 to ic-attempt
+              move 0 to sqlcode
+              perform write-incident-line
+              close incident-file
+              go to End-Main.
+
+           perform attempt-restart thru attempt-restart-exit
+              varying retry-count from 1 by 1
+              until restart-successful or retry-count > retry-max.
+
+           if restart-successful
+              move 0 to ck-failcnt-wk(ckpt-idx)
+              perform save-checkpoint-file
+           else
+              add 1 to fail-count
+              move fail-count to ck-failcnt-wk(ckpt-idx)
+              perform save-checkpoint-file
+              if fail-count >= ckpt-max
+                 perform raise-escalation
+              end-if
+              move "RESTART DATABASE" to errloc
+              call "checkerr" using SQLCA errloc "RESTART   "
+           end-if.
 
-           display "Enter in your user id :" with no advancing.
-           accept userid.
+           close incident-file.
 
-           display "Enter in your password :" with no advancing.
-           accept passwd.
+           display "The database has been successfully RESTARTED".
+       End-Main.
+           stop run.
 
+       read-config section.
+      *************************************************************
+      * restart.cfg: database name (9), userid (18) to look up in  *
+      * the credential vault, retry count (2 digits), retry delay  *
+      * in seconds (3 digits), mode -- "R" to run the restart or   *
+      * "D" for a dry run -- and the checkpoint limit (2 digits),  *
+      * the number of consecutive failed runs (tracked across      *
+      * invocations in restart.ckpt) before escalating; missing    *
+      * file keeps the original interactive defaults                *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-dbname      to dbname
+                 move cfg-userid      to userid
+                 move cfg-retry-max   to retry-max
+                 move cfg-retry-delay to retry-delay-secs
+                 move cfg-mode        to restart-mode
+                 move cfg-ckpt-max    to ckpt-max
+           end-read.
+           close cfg-file.
+
+           move 0 to dbname-len.
            inspect dbname tallying dbname-len for characters before
               initial " ".
 
+           move 0 to userid-len.
            inspect userid tallying userid-len for characters before
               initial " ".
+       end-read-config. exit.
 
-           inspect passwd tallying passwd-len for characters before
-              initial " ".
+       load-checkpoint-file section.
+      *************************************************************
+      * restart.ckpt carries each database's consecutive-failed-  *
+      * run count forward between invocations; a missing file     *
+      * leaves every database starting at zero                    *
+      *************************************************************
+           move 0 to ckpt-count.
+           open input ckpt-file.
+           perform read-next-checkpoint thru read-next-checkpoint-exit
+              until end-of-ckpt or ckpt-count equal 50.
+           close ckpt-file.
+       end-load-checkpoint-file. exit.
+
+       read-next-checkpoint section.
+           read ckpt-file
+              at end move "Y" to end-of-ckpt-sw
+              not at end
+                 add 1 to ckpt-count
+                 move ck-dbname     to ck-dbname-wk(ckpt-count)
+                 move ck-fail-count to ck-failcnt-wk(ckpt-count)
+           end-read.
+       read-next-checkpoint-exit. exit.
+
+       find-checkpoint-match section.
+           move "N" to ckpt-found-sw.
+           move 0 to ckpt-idx.
+           perform check-checkpoint-entry
+              thru check-checkpoint-entry-exit
+              varying ckpt-idx from 1 by 1
+              until ckpt-idx > ckpt-count or ckpt-found.
+       end-find-checkpoint-match. exit.
+
+       check-checkpoint-entry section.
+           if ck-dbname-wk(ckpt-idx) equal dbname
+              move "Y" to ckpt-found-sw
+           end-if.
+       check-checkpoint-entry-exit. exit.
+
+       save-checkpoint-file section.
+      *************************************************************
+      * rewrite restart.ckpt with every database's current count  *
+      * so the next invocation picks up where this one left off   *
+      *************************************************************
+           open output ckpt-file.
+           perform write-one-checkpoint thru write-one-checkpoint-exit
+              varying ckpt-idx from 1 by 1
+              until ckpt-idx > ckpt-count.
+           close ckpt-file.
+       end-save-checkpoint-file. exit.
+
+       write-one-checkpoint section.
+           move ck-dbname-wk(ckpt-idx)  to ck-dbname.
+           move ck-failcnt-wk(ckpt-idx) to ck-fail-count.
+           write ckpt-rec.
+       write-one-checkpoint-exit. exit.
+
+       attempt-restart section.
 
       ****************************
       * RESTART DATABASE MANAGER *
@@ -93,9 +356,45 @@
                                  by reference   userid
                                  by reference   dbname
                            returning rc.
-           move "RESTART DATABASE" to errloc.
-           call "checkerr" using SQLCA errloc.
 
-           display "The database has been successfully RESTARTED".
-       End-Main.
-           stop run.
+           if sqlcode equal 0
+              move "Y" to restarted-sw
+              move "RESTARTED successfully" to ic-result
+           else
+              display "RESTART attempt ", retry-count,
+                       " failed, SQLCODE = ", sqlcode
+              move "FAILED -- will retry" to ic-result
+              if retry-count less than retry-max
+                 call "C$SLEEP" using retry-delay-secs
+              end-if
+           end-if.
+
+           move retry-count to ic-attempt.
+           perform write-incident-line.
+
+       attempt-restart-exit. exit.
+
+       raise-escalation section.
+      *************************************************************
+      * once every retry is exhausted, write a higher-severity    *
+      * escalation record -- this is watched more closely than    *
+      * the per-attempt incident log                               *
+      *************************************************************
+           move dbname     to es-dbname.
+           move retry-max  to es-attempts.
+           move fail-count to es-runs.
+
+           open extend escalate-file.
+           write escalate-rec from escalate-line.
+           close escalate-file.
+       end-raise-escalation. exit.
+
+       write-incident-line section.
+           accept inc-today from date yyyymmdd.
+           accept inc-now   from time.
+           move inc-today to ic-date.
+           move inc-now   to ic-time.
+           move dbname    to ic-dbname.
+           move sqlcode   to ic-sqlcode.
+           write incident-rec from incident-line.
+       end-write-incident-line. exit.
