@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbstop.cbl 
+      ** SOURCE FILE NAME: dbstop.cbl
       **
       ** SAMPLE: How to stop a database manager
       **
@@ -20,58 +20,247 @@
       **         database manager.
       **
       ** DB2 APIs USED:
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
+      **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
       **         sqlgfrce -- FORCE USERS
       **         sqlgpstp -- STOP DATABASE MANAGER
       **
       ** OUTPUT FILE: dbstop.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     every successful STOP DATABASE MANAGER is now recorded in
+      **     the shared operations log (opslog) with timestamp and
+      **     operator id.
+      **     dbstop.force.lst, when present, lists specific agent ids
+      **     to force instead of forcing every user on the instance;
+      **     a monitor snapshot of the database named in dbstop.cfg is
+      **     taken before users are forced off (dbstop.snap); a quiesce
+      **     warning is broadcast and a grace period observed before
+      **     the force (dbstop.warn); and a full event record of every
+      **     stop, including the SQLEDBSTOPOPT values used, is kept in
+      **     dbstop.events.
+      **     ends with GOBACK instead of STOP RUN so the scheduled
+      **     maintenance-window driver (maintwin.cbl) can call this
+      **     in place as the first half of a stop/start window.
+      **     the full SQLCA -- not just SQLCODE/SQLSTATE -- is now
+      **     captured to dbstop.diag immediately after FORCE USERS
+      **     and STOP DATABASE MANAGER, before checkerr is called, so
+      **     SQLERRMC/SQLERRD/SQLWARN are still on hand for diagnosis
+      **     even though checkerr stops the run on a negative SQLCODE.
+      **     the "stopped successfully" opslog entry is now gated on a
+      **     zero SQLCODE from STOP DATABASE MANAGER instead of firing
+      **     unconditionally -- a warning SQLCODE no longer produces a
+      **     false success entry in the ops log.
+      **     the pre-stop snapshot's ESTIMATE BUFFER SIZE call is now
+      **     checked for SQLE-RC-NOSTARTG before checkerr gets a look
+      **     at it, the same way FORCE USERS already was -- otherwise
+      **     checkerr's STOP RUN on that negative SQLCODE fired before
+      **     the graceful "no start database manager" exit ever had a
+      **     chance to run, since the snapshot now happens ahead of
+      **     FORCE USERS in the run.  both of this program's
+      **     "database manager not started" exits now write an event
+      **     record before leaving, so dbstop.events still shows one
+      **     line for every run, not just the ones that got as far as
+      **     STOP DATABASE MANAGER.
+      **     the opslog action literal ("STOP DATABASE MANAGER") is now
+      **     padded out to opslog's full 30-byte lk-action field -- a
+      **     shorter literal left opslog reading past the end of it
+      **     into unrelated storage for the remaining bytes.
+      **     the opslog detail argument is now built into a log-detail
+      **     pic x(60) field first instead of passing the bare literal
+      **     -- opslog's lk-detail linkage item is 60 bytes, so the
+      **     shorter literal left it reading past the end of it the
+      **     same way the action literal did.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "dbstop".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cfg-file assign to "dbstop.cfg"
+              organization is line sequential.
+           select force-list-file assign to "dbstop.force.lst"
+              organization is line sequential.
+           select warn-file assign to "dbstop.warn"
+              organization is line sequential.
+           select snap-file assign to "dbstop.snap"
+              organization is line sequential.
+           select event-file assign to "dbstop.events"
+              organization is line sequential.
+           select diag-file assign to "dbstop.diag"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-dbname          pic x(8).
+           05  cfg-grace-secs      pic 9(3).
+
+       FD  force-list-file.
+       01  force-list-rec          pic 9(9).
+
+       FD  warn-file.
+       01  warn-rec                pic x(100).
+
+       FD  snap-file.
+       01  snap-rec                pic x(80).
+
+       FD  event-file.
+       01  event-rec               pic x(140).
+
+       FD  diag-file.
+       01  diag-rec                pic x(250).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
+       copy "sqlutil.cbl".
        copy "sqlca.cbl".
+       copy "sqlmonct.cbl".
+       copy "sqlmon.cbl".
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * Variable for the shared operations-log writer (opslog)
+       77 log-detail          pic x(60).
+
       * Variables for the FORCE USERS APIs
        77 sync-mode           pic 9(4) comp-5.
 
       * the number of occurences is an application specific value
-      * this example forces all users
+      * this example forces all users unless dbstop.force.lst gives
+      * a specific agent id list
        77 cbl-count           pic S9(9) comp-5.
+       77 force-list-sw       pic x value "N".
+          88 force-list-used  value "Y".
+       77 force-list-count    pic s9(4) comp-5 value 0.
+       77 end-of-list-sw      pic x value "N".
+          88 end-of-list      value "Y".
+
+       77 stopped-sw          pic x value "N".
+          88 stopped-successful value "Y".
 
        01 agentid-array.
           05 agentid occurs 100 times pic 9(9) comp-5.
 
+      * pre-stop snapshot and quiesce-warning controls
+       77 snap-dbname         pic x(8) value "SAMPLE".
+       77 grace-secs          pic s9(4) comp-5 value 30.
+       77 rezerv1             pic 9(9) comp-5 value 0.
+       77 rezerv2             pic 9(9) comp-5 value 0.
+       77 current-version     pic 9(9) comp-5 value 0.
+       77 event-today         pic 9(8).
+       77 event-now           pic 9(8).
+
+       01 snap-buff.
+         05 snap-buffer-sz    pic 9(9) comp-5 value 0.
+         05 snap-buffer       occurs 0 to 100000 times
+                               depending on snap-buffer-sz.
+           10 snap-element    pic x.
+
+       01 warn-line.
+          05 wl-program         pic x(10) value "DBSTOP".
+          05 filler             pic x value space.
+          05 wl-message         pic x(60) value
+             "database manager stop in progress -- disconnect now".
+          05 filler             pic x value space.
+          05 wl-grace            pic zzz9.
+
+       01 snap-line.
+          05 sn-date            pic x(8).
+          05 filler             pic x value space.
+          05 sn-time            pic x(8).
+          05 filler             pic x value space.
+          05 sn-dbname          pic x(8).
+          05 filler             pic x value space.
+          05 sn-bufsize         pic zzzzzzzz9.
+          05 filler             pic x value space.
+          05 sn-sqlcode         pic -(5)9.
+
+       01 event-line.
+          05 ev-date             pic x(8).
+          05 filler              pic x value space.
+          05 ev-time              pic x(8).
+          05 filler              pic x value space.
+          05 ev-profile           pic 9(1).
+          05 filler               pic x value space.
+          05 ev-nodenum           pic 9(5).
+          05 filler               pic x value space.
+          05 ev-option            pic 9(4).
+          05 filler               pic x value space.
+          05 ev-calleract         pic 9(4).
+          05 filler               pic x value space.
+          05 ev-forced            pic zzzzzzzz9.
+          05 filler               pic x value space.
+          05 ev-sqlcode           pic -(5)9.
+
+       01 diag-line.
+          05 dg-date              pic x(8).
+          05 filler               pic x value space.
+          05 dg-time              pic x(8).
+          05 filler               pic x value space.
+          05 dg-errloc            pic x(40).
+          05 filler               pic x value space.
+          05 dg-sqlcaid           pic x(8).
+          05 filler               pic x value space.
+          05 dg-sqlcode           pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrp           pic x(8).
+          05 filler               pic x value space.
+          05 dg-sqlerrd1          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrd2          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrd3          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrd4          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrd5          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlerrd6          pic -(9).
+          05 filler               pic x value space.
+          05 dg-sqlwarn           pic x(8).
+          05 filler               pic x value space.
+          05 dg-sqlstate          pic x(5).
+          05 filler               pic x value space.
+          05 dg-sqlerrmc          pic x(70).
+
        Procedure Division.
        dbstop-pgm section.
 
-      * need to look at "DBMONI" for more information on sqlmonss to get
-      * the agentidarray
-
            display "Sample COBOL Program : DBSTOP.CBL".
 
+           perform read-config.
+           perform load-force-list.
+           perform pre-stop-snapshot.
+           perform broadcast-quiesce-warning.
+
            display "Forcing Users off DB2".
            move SQL-ASYNCH to sync-mode.
-           move SQL-ALL-USERS to cbl-count.
+
+           if force-list-used
+              move force-list-count to cbl-count
+           else
+              move SQL-ALL-USERS to cbl-count
+           end-if.
 
       **************************
       * FORCE USERS API called *
@@ -84,10 +273,12 @@
                            returning rc.
            if sqlcode equal SQLE-RC-NOSTARTG
               display "No start datbase manager command was issued"
+              perform write-event-record
               go to end-dbstop.
 
            move "FORCE APPLICATION ALL" to errloc.
-           call "checkerr" using SQLCA errloc.
+           perform write-diag-record.
+           call "checkerr" using SQLCA errloc "DBSTOP    ".
 
            display "Stopping the Database Manager".
 
@@ -104,11 +295,204 @@
       * STOP DATABASE MANAGER API called *
       *********************************
            call "sqlgpstp" using
-                                 by reference   SQLEDBSTOPOPT 
+                                 by reference   SQLEDBSTOPOPT
                                  by reference   sqlca
                            returning rc.
 
            move "STOPPING DATABASE MANAGER" to errloc.
-           call "checkerr" using SQLCA errloc.
+           perform write-diag-record.
+           call "checkerr" using SQLCA errloc "DBSTOP    ".
+
+           if sqlcode equal zero
+              move "Y" to stopped-sw
+           end-if.
+
+           if stopped-successful
+              move spaces to log-detail
+              move "database manager stopped successfully" to log-detail
+              call "opslog" using "DBSTOP    ",
+                      "STOP DATABASE MANAGER         ", log-detail
+           end-if.
+
+           perform write-event-record.
+
+       end-dbstop. goback.
+
+       read-config section.
+      *************************************************************
+      * dbstop.cfg: database to snapshot before the stop (8) and  *
+      * the quiesce grace period in seconds (3 digits); missing   *
+      * file keeps the SAMPLE / 30-second defaults                *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-dbname     to snap-dbname
+                 move cfg-grace-secs to grace-secs
+           end-read.
+           close cfg-file.
+       end-read-config. exit.
+
+       load-force-list section.
+      *************************************************************
+      * dbstop.force.lst: one agent id per record; when present,  *
+      * only those agents are forced instead of every user on the *
+      * instance                                                  *
+      *************************************************************
+           open input force-list-file.
+           read force-list-file
+              at end move "Y" to end-of-list-sw
+           end-read.
+           perform load-one-agentid thru end-load-one-agentid
+              until end-of-list.
+           close force-list-file.
+           if force-list-count > 0
+              move "Y" to force-list-sw
+           end-if.
+       end-load-force-list. exit.
+
+       load-one-agentid section.
+           add 1 to force-list-count.
+           move force-list-rec to agentid(force-list-count).
+           read force-list-file
+              at end move "Y" to end-of-list-sw
+           end-read.
+       end-load-one-agentid. exit.
+
+       pre-stop-snapshot section.
+      *************************************************************
+      * capture a monitor snapshot of the target database before  *
+      * forcing users off, so activity right up to the stop isn't *
+      * lost                                                      *
+      *************************************************************
+           move 1 to OBJ-NUM of SQLMA.
+           move SQLMA-DBASE to OBJ-TYPE of OBJ-VAR(1).
+           move snap-dbname to SQLMA-OBJECT of OBJ-VAR(1).
+
+           move SQLM-CURRENT-VERSION to current-version.
+
+           call "sqlgmnsz" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference snap-buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           if sqlcode equal SQLE-RC-NOSTARTG
+              display "No start datbase manager command was issued"
+              move 0 to cbl-count
+              perform write-event-record
+              go to end-dbstop.
+
+           move "ESTIMATE BUFFER SIZE FOR PRE-STOP SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc "DBSTOP    ".
+
+           call "sqlgmnss" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference SQLM-COLLECTED
+                                 by reference snap-buffer(1)
+                                 by value     snap-buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           move "PRE-STOP SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc "DBSTOP    ".
+
+           accept event-today from date yyyymmdd.
+           accept event-now   from time.
+           move event-today to sn-date.
+           move event-now   to sn-time.
+           move snap-dbname to sn-dbname.
+           move snap-buffer-sz to sn-bufsize.
+           move sqlcode        to sn-sqlcode.
+
+           open extend snap-file.
+           write snap-rec from snap-line.
+           close snap-file.
+       end-pre-stop-snapshot. exit.
+
+       broadcast-quiesce-warning section.
+      *************************************************************
+      * broadcast a quiesce warning and give connected users the  *
+      * configured grace period to disconnect on their own before *
+      * FORCE USERS runs                                          *
+      *************************************************************
+           move grace-secs to wl-grace.
+           open extend warn-file.
+           write warn-rec from warn-line.
+           close warn-file.
+
+           display "Quiesce warning issued -- waiting ", grace-secs,
+                    " seconds before forcing users off".
+           if grace-secs > 0
+              call "C$SLEEP" using grace-secs
+           end-if.
+       end-broadcast-quiesce-warning. exit.
+
+       write-event-record section.
+      *************************************************************
+      * permanent record of every stop, including the stop        *
+      * options actually passed to STOP DATABASE MANAGER, for     *
+      * after-the-fact review                                     *
+      *************************************************************
+           accept event-today from date yyyymmdd.
+           accept event-now   from time.
+           move event-today            to ev-date.
+           move event-now              to ev-time.
+           move SQL-ISPROFILE of SQLEDBSTOPOPT to ev-profile.
+           move SQL-NODENUM of SQLEDBSTOPOPT   to ev-nodenum.
+           move SQL-OPTION of SQLEDBSTOPOPT    to ev-option.
+           move SQL-CALLERAC of SQLEDBSTOPOPT  to ev-calleract.
+           move cbl-count                      to ev-forced.
+           move sqlcode                        to ev-sqlcode.
+
+           open extend event-file.
+           write event-rec from event-line.
+           close event-file.
+       end-write-event-record. exit.
+
+       write-diag-record section.
+      *************************************************************
+      * capture the complete SQLCA for a failing FORCE USERS or    *
+      * STOP DATABASE MANAGER call, before checkerr has a chance   *
+      * to stop the run -- SQLCODE/SQLSTATE alone (already kept in *
+      * dbevents.log by checkerr) don't carry SQLERRMC/SQLERRD/    *
+      * SQLWARN, and those are gone once the run stops             *
+      *************************************************************
+           if SQLCODE not less than zero
+              go to end-write-diag-record.
+
+           accept event-today from date yyyymmdd.
+           accept event-now   from time.
+           move event-today     to dg-date.
+           move event-now       to dg-time.
+           move errloc          to dg-errloc.
+           move SQLCAID          to dg-sqlcaid.
+           move SQLCODE          to dg-sqlcode.
+           move SQLERRP          to dg-sqlerrp.
+           move SQLERRD(1)       to dg-sqlerrd1.
+           move SQLERRD(2)       to dg-sqlerrd2.
+           move SQLERRD(3)       to dg-sqlerrd3.
+           move SQLERRD(4)       to dg-sqlerrd4.
+           move SQLERRD(5)       to dg-sqlerrd5.
+           move SQLERRD(6)       to dg-sqlerrd6.
+           string SQLWARN0 delimited by size
+                  SQLWARN1 delimited by size
+                  SQLWARN2 delimited by size
+                  SQLWARN3 delimited by size
+                  SQLWARN4 delimited by size
+                  SQLWARN5 delimited by size
+                  SQLWARN6 delimited by size
+                  SQLWARN7 delimited by size
+             into dg-sqlwarn.
+           move SQLSTATE         to dg-sqlstate.
+           move SQLERRMC(1:SQLERRML) to dg-sqlerrmc.
 
-       end-dbstop. stop run.
+           open extend diag-file.
+           write diag-rec from diag-line.
+           close diag-file.
+       end-write-diag-record. exit.
