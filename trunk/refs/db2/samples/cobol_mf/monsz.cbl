@@ -1,27 +1,27 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: monsz.cbl 
+      ** SOURCE FILE NAME: monsz.cbl
       **
       ** SAMPLE: How to get a database monitor snapshot
       **
       **         This program first requests for the buffer size that would
-      **         required for issuing a snapshot for locks, tables, and 
+      **         required for issuing a snapshot for locks, tables, and
       **         database level information.
       **
       **         This testcase will return SQL1611, no data was returned
       **         by Database System Monitor. Some activity must be done to
-      **         generate data for the snapshot: connect to database, 
+      **         generate data for the snapshot: connect to database,
       **         manipulate data, etc
       **
       ** DB2 APIs USED:
@@ -31,22 +31,53 @@
       ** OUTPUT FILE: monsz.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     requests SQLMA-BUFFERPOOL and SQLMA-TABLESPACE in addition
+      **     to DBASE/DBASE-LOCKS/DBASE-TABLES, and runs the snapshot
+      **     for every database in db2admin.lst instead of just
+      **     "sample".
+      **     ends with GOBACK instead of STOP RUN so the nightly
+      **     health-check driver (hlthchk.cbl) can call this in place
+      **     as one step of a consolidated run.
+      **     the SQLMA object list is now built by the shared sqlmabld
+      **     subprogram from the object types listed in monsz.scope
+      **     (one SQLMA-* code, 1-7, per line) instead of being
+      **     hardcoded; a missing or empty monsz.scope keeps the
+      **     original five-object list (DBASE/DBASE-LOCKS/DBASE-TABLES/
+      **     BUFFERPOOL/TABLESPACE).
       ***********************************************************************
 
        Identification Division.
        Program-Id. "monsz".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select db-list-file assign to "db2admin.lst"
+              organization is line sequential.
+           select scope-file assign to "monsz.scope"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  db-list-file.
+       01  db-list-rec            pic x(8).
+
+       FD  scope-file.
+       01  scope-rec              pic 9(1).
+
        Working-Storage Section.
 
        copy "sqlca.cbl".
@@ -56,6 +87,8 @@
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
+       77 end-of-list-sw      pic x value "N".
+          88 end-of-list      value "Y".
 
        77 rezerv1             pic 9(9) comp-5 value 0.
        77 rezerv2             pic 9(9) comp-5 value 0.
@@ -65,32 +98,80 @@
       *  and for DATABASE SYSTEM MONITOR SNAPSHOT
        01 buff.
           05 buffer-sz        pic 9(9) comp-5 value 0.
-          05 buffer           occurs 0 to 100000 times 
+          05 buffer           occurs 0 to 100000 times
                               depending on buffer-sz.
              10 element       pic x.
 
-       01 database-name.
-         05 pic x(6) value "sample".
-         05 pic x    value x"00".
- 
+       01 database-name       pic x(8) value spaces.
+
+      * configurable snapshot scope -- the list of SQLMA object types
+      * handed to the shared sqlmabld subprogram, loaded once from
+      * monsz.scope (falls back to the original five-object list
+      * below when that control file is absent or empty)
+       77 end-of-scope-sw     pic x value "N".
+          88 end-of-scope     value "Y".
+       77 obj-count           pic s9(4) comp-5 value 0.
+       01 obj-types.
+          05 obj-type-entry   occurs 12 times pic s9(9) comp-5.
+
        Procedure Division.
        monsz-pgm section.
 
            display "Sample COBOL Program : MONSZ.CBL".
 
-      * Request SQLMA-DBASE, SQLM-DBASE-TABLES, and SQLMA-DBASE-LOCKS 
-      * in sqlma
-
-      * set the input to SQLMA structure to monitor 3 objects
-           move 3 to OBJ-NUM of SQLMA.
-           move SQLMA-DBASE to OBJ-TYPE of OBJ-VAR(1).
-           move SQLMA-DBASE-LOCKS to OBJ-TYPE of OBJ-VAR(2).
-           move SQLMA-DBASE-TABLES to OBJ-TYPE of OBJ-VAR(3).
-
-      * monitor the sample database
-           move database-name to SQLMA-OBJECT of OBJ-VAR(1).
-           move database-name to SQLMA-OBJECT of OBJ-VAR(2).
-           move database-name to SQLMA-OBJECT of OBJ-VAR(3).
+           perform read-scope.
+
+           open input db-list-file.
+           perform read-next-db.
+           perform snap-one-db thru end-snap-one-db
+              until end-of-list.
+           close db-list-file.
+
+       end-monsz. goback.
+
+       read-next-db section.
+           read db-list-file into database-name
+              at end move "Y" to end-of-list-sw
+           end-read.
+       end-read-next-db. exit.
+
+       read-scope section.
+      *************************************************************
+      * monsz.scope: one SQLMA object-type code (1-7) per line;    *
+      * the scope applies to every database in db2admin.lst.       *
+      * missing or empty file keeps the original five-object list  *
+      * of DBASE/DBASE-LOCKS/DBASE-TABLES/BUFFERPOOL/TABLESPACE.   *
+      *************************************************************
+           open input scope-file.
+           perform load-one-scope-entry thru end-load-one-scope-entry
+              until end-of-scope or obj-count equal 12.
+           close scope-file.
+
+           if obj-count equal zero
+              move 5 to obj-count
+              move SQLMA-DBASE        to obj-type-entry(1)
+              move SQLMA-DBASE-LOCKS  to obj-type-entry(2)
+              move SQLMA-DBASE-TABLES to obj-type-entry(3)
+              move SQLMA-BUFFERPOOL   to obj-type-entry(4)
+              move SQLMA-TABLESPACE   to obj-type-entry(5)
+           end-if.
+       end-read-scope. exit.
+
+       load-one-scope-entry section.
+           read scope-file
+              at end move "Y" to end-of-scope-sw
+              not at end
+                 add 1 to obj-count
+                 move scope-rec to obj-type-entry(obj-count)
+           end-read.
+       end-load-one-scope-entry. exit.
+
+       snap-one-db section.
+
+      * build the SQLMA object list for this database from the
+      * configured scope
+           call "sqlmabld" using database-name, obj-count, obj-types,
+                   SQLMA.
 
            move SQLM-CURRENT-VERSION to current-version.
 
@@ -107,10 +188,10 @@
                            returning rc.
 
            move "ESTIMATE BUFFER SIZE" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "MONSZ     ".
 
-           display "Buffer size required for this snapshot is ", 
-                    buffer-sz.
+           display "Buffer size required for ", database-name,
+                    " is ", buffer-sz.
 
       ***********************************************
       * DATABASE SYSTEM MONITOR SNAPSHOT API called *
@@ -127,6 +208,7 @@
                            returning rc.
 
            move "TAKING SNAPSHOT" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "MONSZ     ".
 
-       end-monsz. stop run.
+           perform read-next-db.
+       end-snap-one-db. exit.
