@@ -1,23 +1,24 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: db_udcs.cbl 
+      ** SOURCE FILE NAME: db_udcs.cbl
       **
       ** SAMPLE: How to use user-defined collating sequence
       **
-      **         This sample create a DATABASE with a user-defined 
-      **         collating sequence. The DATABASE is dropped at the end
-      **         of the program.
+      **         This sample creates or drops a DATABASE with a
+      **         user-defined collating sequence, including the fixed
+      **         EBCDIC 037 standard collating sequence that used to be
+      **         its own utility.
       **
       **         A user-defined collating sequence allows the user to specify
       **         the collating behaviour of the database. This can be used by
@@ -31,31 +32,66 @@
       **
       ** DB2 APIs USED:
       **         sqlgcrea -- CREATE DATABASE
-      **         sqlgdrpd -- DROP DATABASE 
+      **         sqlgdrpd -- DROP DATABASE
       **
       ** OUTPUT FILE: db_udcs.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     dbname/alias/codeset/locale and the collating-sequence
+      **     table to apply are now read from db_udcs.ctl instead of
+      **     being hardcoded to DBUDCS/819-to-500; ctl-udc-table picks
+      **     between the 819-to-500 and 850-to-037 tables we carry.
+      **     the DBNAME/ALIAS/PATH working-storage block is now pulled
+      **     in from the shared dbnmvars.cbl copybook instead of being
+      **     declared locally.
+      **     this utility now also covers what EBCDICDB used to do on
+      **     its own: ctl-udc-table = "EBC037" builds the database the
+      **     same way EBCDICDB did (user-defined collating sequence
+      **     over the 850-037 table, comment "EBCDIC"); ctl-mode "C"
+      **     or "D" picks create vs. decommission instead of always
+      **     creating and dropping in the same run, matching how
+      **     EBCDICDB already worked. EBCDICDB itself is retired --
+      **     its menu slot in opermenu.cbl now points here.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "db_udcs".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select ctl-file assign to "db_udcs.ctl"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  ctl-file.
+       01  ctl-rec.
+           05  ctl-mode            pic x(1).
+           05  ctl-dbname          pic x(8).
+           05  ctl-alias           pic x(8).
+           05  ctl-udc-table       pic x(6).
+           05  ctl-codeset         pic x(10).
+           05  ctl-locale          pic x(10).
+
        Working-Storage Section.
       *--> sqlb0x67.cobol
        copy "sqle819a.cbl".
-      * collating sequence mapping 819 to 500
+       copy "sqle850b.cbl".
+      * collating sequence mapping tables available to this utility
        copy "sqlutil.cbl".
        copy "sqlenv.cbl".
        copy "sqlca.cbl".
@@ -68,14 +104,9 @@
 
       *-->
       * Variables for Create/Drop database
-       77 DBNAME              pic x(8)  value "dbudcs".
-       77 DBNAME-LEN          pic s9(4) comp-5 value 6.
-       77 ALIAS               pic x(8)  value "dbudcs".
-       77 ALIAS-LEN           pic s9(4) comp-5 value 6.
-       77 PATH                pic x(255).
-       77 PATH-LEN            pic s9(4) comp-5 value 0.
-       77 reserved1           pic 9(4)  comp-5 value 0.
-       77 reserved2           pic s9(4) comp-5 value 0.
+       copy "dbnmvars.cbl".
+       77 udc-table-sw        pic x(6)  value "819500".
+       77 ctl-mode-sw         pic x     value "C".
 
       *<--
 
@@ -84,12 +115,40 @@
 
            display "Sample COBOL Program : DBUDCS.CBL".
 
+           perform read-control.
+
+           if ctl-mode-sw equal "D"
+              perform decommission-database
+              go to end-dbudcs.
+
+           perform create-database.
+
+       end-dbudcs. stop run.
+
+       create-database section.
+      *************************************************************
+      * builds the database with the requested collating table;  *
+      * "EBC037" reproduces EBCDICDB's old EBCDIC 037 standard    *
+      * collating sequence, everything else is a plain UDC table  *
+      *************************************************************
       * setup database description block SQLEDBDESC
            move SQLE-DBDESC-2  to SQLDBDID.
            move 0              to SQLDBCCP.
-           move -1             to SQLDBCSS.
-           move SQLE-819-500   to SQLDBUDC.
-           move x"00"          to SQLDBCMT.
+
+           if udc-table-sw equal "EBC037"
+              move SQL-CS-USER  to SQLDBCSS
+              move SQLE-850-037 to SQLDBUDC
+              move "EBCDIC"     to SQLDBCMT
+           else
+              move -1           to SQLDBCSS
+              if udc-table-sw equal "850037"
+                 move SQLE-850-037 to SQLDBUDC
+              else
+                 move SQLE-819-500 to SQLDBUDC
+              end-if
+              move x"00"        to SQLDBCMT
+           end-if.
+
            move 0              to SQLDBSGP.
            move 10             to SQLDBNSG.
            move -1             to SQLTSEXT.
@@ -100,10 +159,10 @@
 
       * setup database country information
       * structure SQLEDBCOUNTRYINFO
-           move "ISO8859-1"    to SQLDBCODESET of SQLEDBCOUNTRYINFO.
-           move "En_US"        to SQLDBLOCALE of SQLEDBCOUNTRYINFO.
+           move ctl-codeset    to SQLDBCODESET of SQLEDBCOUNTRYINFO.
+           move ctl-locale     to SQLDBLOCALE of SQLEDBCOUNTRYINFO.
 
-           display "CREATing the temporary database DBUDCS ...".
+           display "CREATing the database ", DBNAME, " ...".
            display "please wait... this will take a while ...".
 
       *-->
@@ -126,12 +185,21 @@
       *<--
 
            move "creating the database" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DB_UDCS   ".
 
-           display "Database DBUDCS with a user-defined".
+           display "Database ", DBNAME, " with a user-defined".
            display "collating sequence created successfully".
+           display "it is left in place; run with ctl-mode = ""D""",
+                    " in db_udcs.ctl to decommission it".
+
+       end-create-database. exit.
 
-           display "DROPping the database DBUDCS".
+       decommission-database section.
+      *************************************************************
+      * ctl-mode = "D" decommissions a previously created collated *
+      * database; this only happens on an explicit, separate run  *
+      *************************************************************
+           display "DROPping the database ", DBNAME.
       *-->
       ****************************
       * DROP DATABASE API called *
@@ -146,6 +214,39 @@
       *<--
 
            move "dropping the database" to errloc.
-           call "checkerr" using SQLCA errloc.
-
-       end-dbudcs. stop run.
\ No newline at end of file
+           call "checkerr" using SQLCA errloc "DB_UDCS   ".
+
+           display "Database ", DBNAME, " dropped successfully".
+
+       end-decommission-database. exit.
+
+       read-control section.
+      *************************************************************
+      * db_udcs.ctl: mode(1) dbname(8) alias(8) udc-table(6)      *
+      * codeset(10) locale(10); mode is "C" to create or "D" to   *
+      * decommission; udc-table is "819500", "850037", or         *
+      * "EBC037" (the old EBCDICDB collating sequence); if the    *
+      * control file is missing we fall back to the original      *
+      * DBUDCS / 819-to-500 create defaults                        *
+      *************************************************************
+           open input ctl-file.
+           read ctl-file
+              at end
+                 move "dbudcs"      to DBNAME
+                 move 6             to DBNAME-LEN
+                 move "dbudcs"      to ALIAS
+                 move 6             to ALIAS-LEN
+              not at end
+                 move ctl-mode      to ctl-mode-sw
+                 move ctl-dbname    to DBNAME
+                 move ctl-alias     to ALIAS
+                 move ctl-udc-table to udc-table-sw
+                 move 0             to DBNAME-LEN
+                 move 0             to ALIAS-LEN
+                 inspect DBNAME tallying DBNAME-LEN for characters
+                    before initial " "
+                 inspect ALIAS  tallying ALIAS-LEN  for characters
+                    before initial " "
+           end-read.
+           close ctl-file.
+       end-read-control. exit.
