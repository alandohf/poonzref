@@ -1,19 +1,19 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: d_dbmcon.cbl 
+      ** SOURCE FILE NAME: d_dbmcon.cbl
       **
-      ** SAMPLE: Get database manager configuration defaults 
+      ** SAMPLE: Get database manager configuration defaults
       **
       ** DB2 APIs USED:
       **         sqlgdsys -- GET DATABASE MANAGER CONFIGURATION DEFAULTS
@@ -22,26 +22,72 @@
       ** OUTPUT FILE: d_dbmcon.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     picks up RQRIOBLK, ASLHEAPSZ, SHEAPTHRES and MAXCAGENTS in
+      **     addition to MAXAGENTS/NUMDB, and compares the current
+      **     values against dbmcon.base so an unexpected change to the
+      **     database manager configuration gets flagged instead of
+      **     silently drifting from site standard.
+      **     ends with GOBACK instead of STOP RUN so the nightly
+      **     health-check driver (hlthchk.cbl) can call this in place
+      **     as one step of a consolidated run.
+      **     setting environment variable CSVEXPORT to "Y" also writes
+      **     d_dbmcon.csv, a comma-separated export of the same
+      **     configuration values for spreadsheet consumption.
+      **     detected drift now raises RETURN-CODE to 4 so a job
+      **     scheduler running this as a health-check step can flag
+      **     the drift instead of seeing a clean completion code.
+      **     every drifted token is now also written to
+      **     dbmcon.driftlog -- the console DISPLAY was getting missed
+      **     in SYSOUT until somebody noticed a connect storm.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "d_dbmcon".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select base-file assign to "dbmcon.base"
+              organization is line sequential.
+           select csv-file assign to "d_dbmcon.csv"
+              organization is line sequential.
+           select drift-file assign to "dbmcon.driftlog"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  base-file.
+       01  base-rec.
+           05  bl-max-agents      pic 9(9).
+           05  bl-numbdb          pic 9(9).
+           05  bl-rqrioblk        pic 9(9).
+           05  bl-aslheapsz       pic 9(9).
+           05  bl-sheapthres      pic 9(9).
+           05  bl-maxcagents      pic 9(9).
+
+       FD  csv-file.
+       01  csv-rec                pic x(100).
+
+       FD  drift-file.
+       01  drift-rec              pic x(100).
+
        Working-Storage Section.
        copy "sqlutil.cbl".
        copy "sqlca.cbl".
-      
+
 
       * Local Variables
 
@@ -52,22 +98,62 @@
        01 dbname-len          pic s9(4) comp-5 value 6.
 
        01 numbdb              pic s9(4) comp-5.
-      
+       01 rqrioblk            pic s9(4) comp-5.
+       01 aslheapsz           pic s9(4) comp-5.
+       01 sheapthres          pic s9(4) comp-5.
+       01 maxcagents          pic s9(4) comp-5.
+
+       01 base-found-sw       pic x value "N".
+          88 base-found       value "Y".
+       01 drift-sw            pic x value "N".
+          88 drift-detected   value "Y".
+
+      * dbmcon.driftlog -- a permanent record of every configuration
+      * token that has moved away from the dbmcon.base baseline
+       77 drift-today         pic 9(8).
+       77 drift-now           pic 9(8).
+       01 drift-line.
+          05 dl-date             pic x(8).
+          05 filler              pic x value space.
+          05 dl-time             pic x(8).
+          05 filler              pic x value space.
+          05 dl-token            pic x(12).
+          05 filler              pic x value space.
+          05 dl-old-value        pic -(9).
+          05 filler              pic x value space.
+          05 dl-new-value        pic -(9).
+       01 drift-token             pic x(12).
+       01 drift-old-value         pic s9(9) comp-5.
+       01 drift-new-value         pic s9(9) comp-5.
+
+      * CSV export -- written instead of d_dbmcon.out style DISPLAY
+      * output when environment variable CSVEXPORT is set to "Y"
+       77 csv-mode-sw         pic x value "N".
+          88 csv-export-on    value "Y".
+       01  csv-line           pic x(100).
+       01  csv-edit.
+           05 ce-max-agents   pic -(9).
+           05 ce-numbdb       pic -(9).
+           05 ce-rqrioblk     pic -(9).
+           05 ce-aslheapsz    pic -(9).
+           05 ce-sheapthres   pic -(9).
+           05 ce-maxcagents   pic -(9).
+
       * variables for GET ADDRESS
        01 max-agents          pic 9(9) comp-5.
        01 tokenlist.
-          05 tokens occurs 2 times.
+          05 tokens occurs 6 times.
              10 token         pic 9(4) comp-5.
              $IF P64 SET
-	        10 filler        pic x(6). 
+	        10 filler        pic x(6).
 	     $ELSE
 	        10 filler        pic x(2).
-              $END 
+              $END
 	     10 tokenptr      usage is pointer.
 
       * variables for GET DATABASE MANAGER CONFIGURATION DEFAULTS
-       01 listnumber          pic s9(4) comp-5 value 2.
-      
+       01 listnumber          pic s9(4) comp-5 value 6.
+
 
        Procedure Division.
        dbmcon-pgm section.
@@ -75,20 +161,40 @@
            display "Sample COBOL Program : D_DBMCON.CBL".
 
            move SQLF-KTN-MAXAGENTS  to token(1).
-           move SQLF-KTN-NUMDB to token(2).
+           move SQLF-KTN-NUMDB      to token(2).
+           move SQLF-KTN-RQRIOBLK   to token(3).
+           move SQLF-KTN-ASLHEAPSZ  to token(4).
+           move SQLF-KTN-SHEAPTHRES to token(5).
+           move SQLF-KTN-MAXCAGENTS to token(6).
            move "GET ADDRESS" to errloc.
-      
+
       **************************
       * GET ADDRESS API called *
       **************************
            call "sqlgaddr" using by reference max-agents
                                  by reference tokenptr(1)
                            returning rc.
-      
+
            call "sqlgaddr" using by reference numbdb
                                  by reference tokenptr(2)
                            returning rc.
-      
+
+           call "sqlgaddr" using by reference rqrioblk
+                                 by reference tokenptr(3)
+                           returning rc.
+
+           call "sqlgaddr" using by reference aslheapsz
+                                 by reference tokenptr(4)
+                           returning rc.
+
+           call "sqlgaddr" using by reference sheapthres
+                                 by reference tokenptr(5)
+                           returning rc.
+
+           call "sqlgaddr" using by reference maxcagents
+                                 by reference tokenptr(6)
+                           returning rc.
+
       **************************************************
       * GET DATABASE CONFIGURATION DEFAULTS API called *
       **************************************************
@@ -96,14 +202,175 @@
                                  by reference tokenlist
                                  by reference sqlca
                            returning rc.
-      
+
 
            move "GET DB CFG DEFAULTS" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "D_DBMCON  ".
 
            display "Max. number of Agents                  : ",
                     max-agents.
            display "Number of concurrent active DB allowed : ",
                     numbdb.
+           display "Requested IO block size                : ",
+                    rqrioblk.
+           display "ASLHEAPSZ                               : ",
+                    aslheapsz.
+           display "Sort heap threshold                    : ",
+                    sheapthres.
+           display "Max. number of concurrent agents        : ",
+                    maxcagents.
+
+           perform check-drift.
+           perform write-csv-row.
+
+       end-dbmcon. goback.
+
+       write-csv-row section.
+      *************************************************************
+      * when CSVEXPORT is "Y", drop a single comma-separated row  *
+      * of the configuration values into d_dbmcon.csv              *
+      *************************************************************
+           accept csv-mode-sw from environment "CSVEXPORT".
+           if not csv-export-on
+              go to end-write-csv-row.
+
+           move max-agents to ce-max-agents.
+           move numbdb     to ce-numbdb.
+           move rqrioblk   to ce-rqrioblk.
+           move aslheapsz  to ce-aslheapsz.
+           move sheapthres to ce-sheapthres.
+           move maxcagents to ce-maxcagents.
+
+           open output csv-file.
+           move spaces to csv-line.
+           string "MAXAGENTS,NUMDB,RQRIOBLK,ASLHEAPSZ,"
+                     delimited by size
+                  "SHEAPTHRES,MAXCAGENTS"
+                     delimited by size
+             into csv-line.
+           move csv-line to csv-rec.
+           write csv-rec.
+
+           move spaces to csv-line.
+           string ce-max-agents delimited by size
+                  ","           delimited by size
+                  ce-numbdb     delimited by size
+                  ","           delimited by size
+                  ce-rqrioblk   delimited by size
+                  ","           delimited by size
+                  ce-aslheapsz  delimited by size
+                  ","           delimited by size
+                  ce-sheapthres delimited by size
+                  ","           delimited by size
+                  ce-maxcagents delimited by size
+             into csv-line.
+           move csv-line to csv-rec.
+           write csv-rec.
+           close csv-file.
+       end-write-csv-row. exit.
+
+       check-drift section.
+      *************************************************************
+      * dbmcon.base holds the last known-good configuration; if a *
+      * value has moved since that baseline was captured, flag it *
+      * instead of letting the drift go unnoticed                 *
+      *************************************************************
+           open input base-file.
+           read base-file
+              at end continue
+              not at end move "Y" to base-found-sw
+           end-read.
+           close base-file.
+
+           if not base-found
+              display
+                 "no dbmcon.base on file -- skipping drift check"
+              go to end-check-drift.
+
+           open extend drift-file.
+
+           if max-agents not equal bl-max-agents
+              display "DRIFT: MAXAGENTS changed from ", bl-max-agents,
+                       " to ", max-agents
+              move "Y" to drift-sw
+              move "MAXAGENTS"  to drift-token
+              move bl-max-agents to drift-old-value
+              move max-agents    to drift-new-value
+              perform write-drift-line
+           end-if.
+           if numbdb not equal bl-numbdb
+              display "DRIFT: NUMDB changed from ", bl-numbdb,
+                       " to ", numbdb
+              move "Y" to drift-sw
+              move "NUMDB"      to drift-token
+              move bl-numbdb     to drift-old-value
+              move numbdb        to drift-new-value
+              perform write-drift-line
+           end-if.
+           if rqrioblk not equal bl-rqrioblk
+              display "DRIFT: RQRIOBLK changed from ", bl-rqrioblk,
+                       " to ", rqrioblk
+              move "Y" to drift-sw
+              move "RQRIOBLK"   to drift-token
+              move bl-rqrioblk   to drift-old-value
+              move rqrioblk      to drift-new-value
+              perform write-drift-line
+           end-if.
+           if aslheapsz not equal bl-aslheapsz
+              display "DRIFT: ASLHEAPSZ changed from ", bl-aslheapsz,
+                       " to ", aslheapsz
+              move "Y" to drift-sw
+              move "ASLHEAPSZ"  to drift-token
+              move bl-aslheapsz  to drift-old-value
+              move aslheapsz     to drift-new-value
+              perform write-drift-line
+           end-if.
+           if sheapthres not equal bl-sheapthres
+              display "DRIFT: SHEAPTHRES changed from ",
+                       bl-sheapthres, " to ", sheapthres
+              move "Y" to drift-sw
+              move "SHEAPTHRES" to drift-token
+              move bl-sheapthres to drift-old-value
+              move sheapthres    to drift-new-value
+              perform write-drift-line
+           end-if.
+           if maxcagents not equal bl-maxcagents
+              display "DRIFT: MAXCAGENTS changed from ",
+                       bl-maxcagents, " to ", maxcagents
+              move "Y" to drift-sw
+              move "MAXCAGENTS" to drift-token
+              move bl-maxcagents to drift-old-value
+              move maxcagents    to drift-new-value
+              perform write-drift-line
+           end-if.
+
+           close drift-file.
+
+           if drift-detected
+              display "Database manager configuration has drifted",
+                      " from the baseline"
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+           else
+              display "Database manager configuration matches",
+                      " the baseline"
+           end-if.
+
+       end-check-drift. exit.
 
-       end-dbmcon. stop run.
+       write-drift-line section.
+      *************************************************************
+      * permanent record of every configuration token that has    *
+      * drifted from dbmcon.base -- the console DISPLAY alone is  *
+      * too easy to miss in SYSOUT                                 *
+      *************************************************************
+           accept drift-today from date yyyymmdd.
+           accept drift-now   from time.
+           move drift-today     to dl-date.
+           move drift-now       to dl-time.
+           move drift-token     to dl-token.
+           move drift-old-value to dl-old-value.
+           move drift-new-value to dl-new-value.
+           write drift-rec from drift-line.
+       end-write-drift-line. exit.
