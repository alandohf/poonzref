@@ -1,43 +1,126 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbsnap.cbl 
+      ** SOURCE FILE NAME: dbsnap.cbl
       **
       ** SAMPLE: Get a database monitor snapshot
       **
       ** DB2 APIs USED:
-      **         sqlgmnsz -- ESTIMATE BUFFER SIZE  
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
       **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
+      **         sqlgctnd -- CATALOG NODE
+      **         sqlgucnd -- UNCATALOG NODE
       **
       ** OUTPUT FILE: dbsnap.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     snapshots are now written to a formatted report file,
+      **     dbsnap.rpt, instead of only console DISPLAY; a lock
+      **     contention count over dbsnap.cfg's threshold now raises
+      **     a dbsnap.alert record; and dbsnap.cfg's repeat-count and
+      **     interval-seconds let this run as a periodic trend-capture
+      **     loop instead of a single one-shot snapshot.
+      **     dbsnap.cfg can now also carry the database name, so this
+      **     can run unattended instead of always prompting; ends with
+      **     GOBACK instead of STOP RUN so the nightly health-check
+      **     driver (hlthchk.cbl) can call this in place as one step
+      **     of a consolidated run.
+      **     setting environment variable CSVEXPORT to "Y" also writes
+      **     dbsnap.csv, a comma-separated export of the same snapshot
+      **     rows for spreadsheet consumption.
+      **     a lock-contention alert now also raises RETURN-CODE to 4
+      **     so a job scheduler running this as a health-check step
+      **     sees that contention was flagged this pass.
+      **     dbsnap.node, when present, names a remote TCP/IP node to
+      **     catalog before the snapshot passes run and uncatalog once
+      **     they're done, so a remote database can be monitored
+      **     without the node having to already be cataloged on this
+      **     machine.
+      **     the SQLMA object list is now built by the shared sqlmabld
+      **     subprogram; dbsnap.scope, when present, lists additional
+      **     SQLMA object types (one code, 1-7, per line) to collect
+      **     alongside the DBASE/DBASE-LOCKS pair that write-report-line
+      **     and check-lock-contention depend on -- those two stay
+      **     first in the list regardless of what dbsnap.scope adds, so
+      **     the SQLM-DBASE-STRUCT overlay on the snapshot buffer is
+      **     unaffected.
+      **     SQLMA-DBASE-LOCKS is now requested as object 1 and
+      **     SQLMA-DBASE as object 2, so the SQLM-DBASE-STRUCT overlay
+      **     at buffer(1) actually lands on the DBASE-LOCKS object's
+      **     data -- the struct holds DBASE-LOCKS fields (see
+      **     sqlmon.cbl), and with DBASE requested first the overlay
+      **     was reading the lock counters out of the wrong object.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "dbsnap".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cfg-file assign to "dbsnap.cfg"
+              organization is line sequential.
+           select rpt-file assign to "dbsnap.rpt"
+              organization is line sequential.
+           select alert-file assign to "dbsnap.alert"
+              organization is line sequential.
+           select csv-file assign to "dbsnap.csv"
+              organization is line sequential.
+           select node-file assign to "dbsnap.node"
+              organization is line sequential.
+           select scope-file assign to "dbsnap.scope"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-repeat-count     pic 9(4).
+           05  cfg-interval-secs    pic 9(5).
+           05  cfg-lock-threshold   pic 9(9).
+           05  cfg-dbname           pic x(8).
+
+       FD  node-file.
+       01  node-rec.
+           05  nd-nodename          pic x(8).
+           05  nd-hostname          pic x(64).
+           05  nd-port              pic x(5).
+
+       FD  scope-file.
+       01  scope-rec               pic 9(1).
+
+       FD  rpt-file.
+       01  rpt-rec                  pic x(100).
+
+       FD  alert-file.
+       01  alert-rec                pic x(100).
+
+       FD  csv-file.
+       01  csv-rec                  pic x(100).
+
        Working-Storage Section.
 
        copy "sqlca.cbl".
@@ -45,6 +128,23 @@
        copy "sqlmon.cbl".
 
       * Variables for catalog/uncatalog nodes
+       77 node-mode-sw        pic x value "N".
+          88 node-cataloged   value "Y".
+       77 node-name-len       pic s9(4) comp-5 value 0.
+       77 host-name-len       pic s9(4) comp-5 value 0.
+       01 node-name           pic x(8) value spaces.
+       01 host-name           pic x(64) value spaces.
+       01 svc-name            pic x(5) value spaces.
+
+      * configurable snapshot scope -- DBASE and DBASE-LOCKS are
+      * always requested first (write-report-line and
+      * check-lock-contention both depend on them), with any extra
+      * object types from dbsnap.scope appended after them
+       77 end-of-scope-sw     pic x value "N".
+          88 end-of-scope     value "Y".
+       77 obj-count           pic s9(4) comp-5 value 0.
+       01 obj-types.
+          05 obj-type-entry   occurs 12 times pic s9(9) comp-5.
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
@@ -54,6 +154,47 @@
        77 rezerv2             pic 9(9) comp-5 value 0.
        77 current-version     pic 9(9) comp-5 value 0.
 
+      * periodic-loop controls -- defaulted here, overridden by
+      * dbsnap.cfg when that control file is present
+       77 repeat-count        pic s9(4) comp-5 value 1.
+       77 interval-secs       pic s9(4) comp-5 value 0.
+       77 lock-threshold      pic s9(9) comp-5 value 1000.
+       77 pass-number         pic s9(4) comp-5.
+       77 cfg-dbname-sw       pic x value "N".
+          88 cfg-dbname-given value "Y".
+
+       77 snap-today          pic 9(8).
+       77 snap-now            pic 9(8).
+
+       01 rpt-line.
+          05 rp-date            pic x(8).
+          05 filler             pic x value space.
+          05 rp-time            pic x(8).
+          05 filler             pic x value space.
+          05 rp-dbname          pic x(8).
+          05 filler             pic x value space.
+          05 rp-locks-held      pic zzzzzzzz9.
+          05 filler             pic x value space.
+          05 rp-lock-waits      pic zzzzzzzz9.
+          05 filler             pic x value space.
+          05 rp-deadlocks       pic zzzzzzzz9.
+
+       01 alert-line.
+          05 al-program         pic x(10) value "DBSNAP".
+          05 filler             pic x value space.
+          05 al-dbname          pic x(8).
+          05 filler             pic x value space.
+          05 al-locks-held      pic zzzzzzzz9.
+          05 filler             pic x value space.
+          05 al-message         pic x(40) value
+             "lock contention over configured thresh".
+
+      * CSV export -- written instead of dbsnap.out style DISPLAY
+      * output when environment variable CSVEXPORT is set to "Y"
+       77 csv-mode-sw         pic x value "N".
+          88 csv-export-on    value "Y".
+       01  csv-line           pic x(100).
+
       * DATABASE SYSTEM MONITOR SNAPSHOT
        01 database.
          05 database-length   pic s9(4) comp-5.
@@ -70,33 +211,189 @@
 
            display "Sample COBOL Program : DBSNAP.CBL".
 
+           perform read-config.
+           perform read-node-config.
+           perform read-scope.
+           if node-cataloged
+              perform catalog-node
+           end-if.
+
       * get database to perform snapshot on
 
            display "Take a snapshot of database activity".
 
-           display "Enter the name of the database : " with no advancing.
-           accept database-name.
+           if cfg-dbname-given
+              move cfg-dbname to database-name
+           else
+              display "Enter the name of the database : "
+                 with no advancing
+              accept database-name
+           end-if.
            inspect database-name tallying database-length for characters
               before initial " ".
-           inspect database-name replacing first " " by X'00'. 
+           inspect database-name replacing first " " by X'00'.
            display " ".
 
-           perform db-snap thru end-db-snap.
+           open extend rpt-file.
+           open extend alert-file.
+
+           accept csv-mode-sw from environment "CSVEXPORT".
+           if csv-export-on
+              open output csv-file
+              move "DATE,TIME,DBNAME,LOCKS-HELD,LOCK-WAITS,DEADLOCKS"
+                 to csv-rec
+              write csv-rec
+           end-if.
+
+           perform take-one-snapshot thru end-take-one-snapshot
+              varying pass-number from 1 by 1
+              until pass-number > repeat-count.
+
+           close rpt-file.
+           close alert-file.
+           if csv-export-on
+              close csv-file
+           end-if.
+
+           if node-cataloged
+              perform uncatalog-node
+           end-if.
+
+       end-snap. goback.
+
+       read-config section.
+      *************************************************************
+      * dbsnap.cfg: repeat count (4 digits), interval in seconds  *
+      * between passes (5 digits), and the lock-held threshold    *
+      * that triggers an alert (9 digits); missing file means a   *
+      * single pass with the original one-shot behaviour          *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-repeat-count   to repeat-count
+                 move cfg-interval-secs  to interval-secs
+                 move cfg-lock-threshold to lock-threshold
+                 if cfg-dbname not equal spaces
+                    move "Y" to cfg-dbname-sw
+                 end-if
+           end-read.
+           close cfg-file.
+       end-read-config. exit.
 
-       end-snap. stop run.
+       read-node-config section.
+      *************************************************************
+      * dbsnap.node: remote node name (8), TCP/IP hostname (64),   *
+      * and service/port (5), needed only when the database to be *
+      * monitored lives on a node that isn't already cataloged on *
+      * this machine; a missing file skips catalog/uncatalog      *
+      * entirely and monitoring proceeds as before                *
+      *************************************************************
+           open input node-file.
+           read node-file
+              at end continue
+              not at end
+                 move "Y"         to node-mode-sw
+                 move nd-nodename to node-name
+                 move nd-hostname to host-name
+                 move nd-port     to svc-name
+           end-read.
+           close node-file.
+       end-read-node-config. exit.
+
+       read-scope section.
+      *************************************************************
+      * dbsnap.scope: one extra SQLMA object-type code (1-7) per   *
+      * line, collected alongside the DBASE/DBASE-LOCKS pair that  *
+      * db-snap always requests first; a missing or empty file     *
+      * leaves the scope at just that original pair                *
+      *************************************************************
+           move SQLMA-DBASE-LOCKS to obj-type-entry(1).
+           move SQLMA-DBASE       to obj-type-entry(2).
+           move 2 to obj-count.
+
+           open input scope-file.
+           perform load-one-scope-entry thru end-load-one-scope-entry
+              until end-of-scope or obj-count equal 12.
+           close scope-file.
+       end-read-scope. exit.
+
+       load-one-scope-entry section.
+           read scope-file
+              at end move "Y" to end-of-scope-sw
+              not at end
+                 add 1 to obj-count
+                 move scope-rec to obj-type-entry(obj-count)
+           end-read.
+       end-load-one-scope-entry. exit.
+
+       catalog-node section.
+      *************************************************************
+      * catalog the remote node so the database named in dbsnap.cfg *
+      * can be reached for this run's snapshot passes               *
+      *************************************************************
+           inspect node-name tallying node-name-len for characters
+              before initial " ".
+           inspect host-name tallying host-name-len for characters
+              before initial " ".
+
+           display "CATALOG NODE API called for node : ", node-name.
+
+      *******************
+      * CATALOG NODE    *
+      *******************
+           call "sqlgctnd" using
+                                 by value     node-name-len
+                                 by value     host-name-len
+                                 by reference sqlca
+                                 by reference node-name
+                                 by reference host-name
+                                 by reference svc-name
+                           returning rc.
+
+           move "CATALOG NODE" to errloc.
+           call "checkerr" using SQLCA errloc "DBSNAP    ".
+       end-catalog-node. exit.
+
+       uncatalog-node section.
+      *************************************************************
+      * remove the node entry this run added, so a node cataloged *
+      * only to take a remote snapshot doesn't linger afterward   *
+      *************************************************************
+           display "UNCATALOG NODE API called for node : ", node-name.
+
+      *******************
+      * UNCATALOG NODE  *
+      *******************
+           call "sqlgucnd" using
+                                 by value     node-name-len
+                                 by reference sqlca
+                                 by reference node-name
+                           returning rc.
+
+           move "UNCATALOG NODE" to errloc.
+           call "checkerr" using SQLCA errloc "DBSNAP    ".
+       end-uncatalog-node. exit.
+
+       take-one-snapshot section.
+           perform db-snap thru end-db-snap.
+           perform write-report-line.
+           perform check-lock-contention.
+           if pass-number less than repeat-count and interval-secs > 0
+              call "C$SLEEP" using interval-secs
+           end-if.
+       end-take-one-snapshot. exit.
 
        db-snap Section.
       ******************************************************
       * perform a snapshot of lock activity for a database *
       ******************************************************
 
-      * request SQLMA-DBASE, and SQLMA-DBASE-LOCKS in the sqlma
-
-           move 2 to OBJ-NUM of SQLMA.
-           move SQLMA-DBASE to OBJ-TYPE of OBJ-VAR(1).
-           move database-name to SQLMA-OBJECT of OBJ-VAR(1).
-           move SQLMA-DBASE-LOCKS to OBJ-TYPE of OBJ-VAR(2).
-           move database-name to SQLMA-OBJECT of OBJ-VAR(2).
+      * build the SQLMA object list for this database from the
+      * configured scope (DBASE and DBASE-LOCKS always first)
+           call "sqlmabld" using database-name, obj-count, obj-types,
+                   SQLMA.
 
            move SQLM-CURRENT-VERSION to current-version.
 
@@ -111,7 +408,7 @@
                                  by value     current-version
                            returning rc.
            move "estimate buffer size" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBSNAP    ".
 
            display "take a snapshot".
 
@@ -129,6 +426,62 @@
                                  by value     current-version
                            returning rc.
            move "SNAPSHOT" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBSNAP    ".
+
+           set address of SQLM-DBASE-STRUCT to address of buffer(1).
 
        end-db-snap. exit.
+
+       write-report-line section.
+      *************************************************************
+      * drop a formatted line into dbsnap.rpt for every pass, so  *
+      * the snapshots build a trend file instead of scrolling off *
+      * the console                                                *
+      *************************************************************
+           accept snap-today from date yyyymmdd.
+           accept snap-now   from time.
+           move snap-today          to rp-date.
+           move snap-now            to rp-time.
+           move database-name(1:8)  to rp-dbname.
+           move SQLM-LOCKS-HELD of SQLM-DBASE-STRUCT to rp-locks-held.
+           move SQLM-LOCK-WAITS of SQLM-DBASE-STRUCT to rp-lock-waits.
+           move SQLM-DEADLOCKS  of SQLM-DBASE-STRUCT to rp-deadlocks.
+           write rpt-rec from rpt-line.
+
+           if csv-export-on
+              move spaces to csv-line
+              string rp-date       delimited by size
+                     ","           delimited by size
+                     rp-time       delimited by size
+                     ","           delimited by size
+                     rp-dbname     delimited by space
+                     ","           delimited by size
+                     rp-locks-held delimited by size
+                     ","           delimited by size
+                     rp-lock-waits delimited by size
+                     ","           delimited by size
+                     rp-deadlocks  delimited by size
+                into csv-line
+              move csv-line to csv-rec
+              write csv-rec
+           end-if.
+       end-write-report-line. exit.
+
+       check-lock-contention section.
+      *************************************************************
+      * raise an alert record when locks held for this database   *
+      * exceeds the configured threshold, same pattern used for   *
+      * the DBSTART paging alert                                  *
+      *************************************************************
+           if SQLM-LOCKS-HELD of SQLM-DBASE-STRUCT > lock-threshold
+              move database-name(1:8)                to al-dbname
+              move SQLM-LOCKS-HELD of SQLM-DBASE-STRUCT
+                 to al-locks-held
+              write alert-rec from alert-line
+              display "ALERT: lock contention for ", al-dbname,
+                       " is ", SQLM-LOCKS-HELD of SQLM-DBASE-STRUCT
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+           end-if.
+       end-check-lock-contention. exit.
