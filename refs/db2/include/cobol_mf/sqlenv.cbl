@@ -0,0 +1,41 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlenv.cbl
+      **
+      ** DESCRIPTION: Common constants and structures for the database
+      **              manager environment APIs (START/STOP/RESTART/MIGRATE
+      **              DATABASE MANAGER, FORCE USERS).
+      ***********************************************************************
+
+      * SQLCODEs returned by the environment APIs
+       78  SQLE-RC-INVSTRT      VALUE -1025.
+       78  SQLE-RC-NOSTARTG     VALUE -1032.
+       78  SQLE-RC-MIG-OK       VALUE 1500.
+
+      * FORCE USERS options
+       78  SQL-ASYNCH           VALUE 1.
+       78  SQL-SYNCH            VALUE 0.
+       78  SQL-ALL-USERS        VALUE -1.
+
+      * STOP DATABASE MANAGER options
+       78  SQLE-NONE            VALUE 0.
+       78  SQLE-DROP            VALUE 1.
+
+       01  SQLEDBSTOPOPT.
+           05  SQL-ISPROFILE    PIC S9(9)  COMP-5.
+           05  SQL-PROFILE      PIC X(254).
+           05  SQL-ISNODENUM    PIC S9(9)  COMP-5.
+           05  SQL-NODENUM      PIC S9(9)  COMP-5.
+           05  SQL-OPTION       PIC S9(9)  COMP-5.
+           05  SQL-CALLERAC     PIC S9(9)  COMP-5.
