@@ -0,0 +1,32 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: dbnmvars.cbl
+      **
+      ** SAMPLE: Shared working-storage block for the database name,
+      **         alias, and path fields (and their byte lengths) used
+      **         by every utility that CREATEs or DROPs a database --
+      **         factored out of the EBCDICDB and DB_UDCS collation
+      **         utilities so they carried one definition instead of
+      **         two copies that could drift; DB_UDCS is now the sole
+      **         surviving utility after the two were merged.
+      ***********************************************************************
+
+       77 DBNAME              pic x(10).
+       77 DBNAME-LEN          pic s9(4) comp-5 value 0.
+       77 ALIAS               pic x(10).
+       77 ALIAS-LEN           pic s9(4) comp-5 value 0.
+       77 PATH                pic x(255).
+       77 PATH-LEN            pic s9(4) comp-5 value 0.
+       77 reserved1           pic 9(4)  comp-5 value 0.
+       77 reserved2           pic s9(4) comp-5 value 0.
