@@ -0,0 +1,34 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlmon.cbl
+      **
+      ** DESCRIPTION: Database system monitor collected-data header,
+      **              returned by GET SNAPSHOT (sqlgmnss).
+      ***********************************************************************
+       01  SQLM-COLLECTED.
+           05  SQLM-COLLECTED-RC    PIC S9(9)  COMP-5.
+           05  SQLM-COLLECTED-SIZE  PIC S9(9)  COMP-5.
+
+      * leading fixed fields of a SQLMA-DBASE-LOCKS logical data group,
+      * as returned in the GET SNAPSHOT buffer -- used by callers that
+      * need to look at lock contention counters without walking the
+      * whole variable-length snapshot buffer.  BASED so a caller can
+      * SET ADDRESS OF SQLM-DBASE-STRUCT TO ADDRESS OF <snapshot buffer>
+      * and overlay it directly instead of copying bytes around.
+       01  SQLM-DBASE-STRUCT based.
+           05  SQLM-LOCKS-HELD      PIC S9(9)  COMP-5.
+           05  SQLM-LOCK-WAITS      PIC S9(9)  COMP-5.
+           05  SQLM-LOCK-TIMEOUTS   PIC S9(9)  COMP-5.
+           05  SQLM-DEADLOCKS       PIC S9(9)  COMP-5.
+           05  SQLM-LOCK-LIST-INUSE PIC S9(9)  COMP-5.
