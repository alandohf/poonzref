@@ -0,0 +1,20 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqle850b.cbl
+      **
+      ** DESCRIPTION: Predefined user-defined-collating-sequence selector
+      **              for codepage 850 (PC Multilingual) mapped to EBCDIC
+      **              CCSID 037 collating order.
+      ***********************************************************************
+       78  SQLE-850-037             VALUE 3.
