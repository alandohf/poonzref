@@ -0,0 +1,64 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlutil.cbl
+      **
+      ** DESCRIPTION: Token numbers for GET ADDRESS (sqlgaddr), the database
+      **              and database manager configuration file token lists,
+      **              and the CREATE DATABASE descriptor structures.
+      ***********************************************************************
+
+      * GET ADDRESS token numbers -- database configuration file (SQLF-DBTN-*)
+       78  SQLF-DBTN-LOCKLIST       VALUE 1.
+       78  SQLF-DBTN-BUFF-PAGE      VALUE 2.
+       78  SQLF-DBTN-MAXFILOP       VALUE 3.
+       78  SQLF-DBTN-SOFTMAX        VALUE 4.
+       78  SQLF-DBTN-LOGPATH        VALUE 5.
+       78  SQLF-DBTN-MAXAPPLS       VALUE 6.
+       78  SQLF-DBTN-MAXLOCKS       VALUE 7.
+       78  SQLF-DBTN-LOGFILSIZ      VALUE 8.
+       78  SQLF-DBTN-LOGPRIMARY     VALUE 9.
+       78  SQLF-DBTN-LOGSECOND      VALUE 10.
+
+      * GET ADDRESS token numbers -- database manager configuration file
+      * (SQLF-KTN-*)
+       78  SQLF-KTN-MAXAGENTS       VALUE 1.
+       78  SQLF-KTN-NUMDB           VALUE 2.
+       78  SQLF-KTN-RQRIOBLK        VALUE 3.
+       78  SQLF-KTN-ASLHEAPSZ       VALUE 4.
+       78  SQLF-KTN-SHEAPTHRES      VALUE 5.
+       78  SQLF-KTN-MAXCAGENTS      VALUE 6.
+
+      * CREATE DATABASE descriptor version
+       78  SQLE-DBDESC-2            VALUE 2.
+
+      * collating sequence selectors
+       78  SQL-CS-USER              VALUE 1.
+       78  SQL-CS-SYSTEM            VALUE 0.
+
+       01  SQLEDBDESC.
+           05  SQLDBDID             PIC S9(9)  COMP-5.
+           05  SQLDBCCP             PIC S9(9)  COMP-5.
+           05  SQLDBCSS             PIC S9(9)  COMP-5.
+           05  SQLDBUDC             PIC S9(9)  COMP-5.
+           05  SQLDBCMT             PIC X(30).
+           05  SQLDBSGP             PIC S9(9)  COMP-5.
+           05  SQLDBNSG             PIC S9(9)  COMP-5.
+           05  SQLTSEXT             PIC S9(9)  COMP-5.
+           05  SQLCATTS             USAGE IS POINTER.
+           05  SQLUSRTS             USAGE IS POINTER.
+           05  SQLTMPTS             USAGE IS POINTER.
+
+       01  SQLEDBCOUNTRYINFO.
+           05  SQLDBCODESET         PIC X(10).
+           05  SQLDBLOCALE          PIC X(10).
