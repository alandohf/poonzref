@@ -0,0 +1,43 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlmonct.cbl
+      **
+      ** DESCRIPTION: Database system monitor switch and object-list
+      **              (SQLMA) constants and structures.
+      ***********************************************************************
+
+      * monitor switch states, used by RESET MONITOR (sqlgmrst)
+       78  SQLM-OFF                 VALUE 0.
+       78  SQLM-ON                  VALUE 1.
+
+      * monitor interface versions
+       78  SQLM-DBMON-VERSION1      VALUE 1.
+       78  SQLM-DBMON-VERSION2      VALUE 2.
+       78  SQLM-CURRENT-VERSION     VALUE 2.
+
+      * SQLMA object types -- what GET SNAPSHOT (sqlgmnss) collects
+       78  SQLMA-DBASE              VALUE 1.
+       78  SQLMA-DBASE-LOCKS        VALUE 2.
+       78  SQLMA-DBASE-TABLES       VALUE 3.
+       78  SQLMA-BUFFERPOOL         VALUE 4.
+       78  SQLMA-TABLESPACE         VALUE 5.
+       78  SQLMA-APPL               VALUE 6.
+       78  SQLMA-APPL-INFO-ALL      VALUE 7.
+
+      * SQLMA -- object list passed to ESTIMATE BUFFER SIZE and GET SNAPSHOT
+       01  SQLMA.
+           05  OBJ-NUM              PIC S9(9)  COMP-5.
+           05  OBJ-VAR OCCURS 1 TO 12 TIMES DEPENDING ON OBJ-NUM.
+               10  OBJ-TYPE         PIC S9(9)  COMP-5.
+               10  SQLMA-OBJECT     PIC X(8).
