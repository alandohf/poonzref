@@ -0,0 +1,20 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqle819a.cbl
+      **
+      ** DESCRIPTION: Predefined user-defined-collating-sequence selector
+      **              for codepage 819 (ISO8859-1) mapped to EBCDIC
+      **              CCSID 500 collating order.
+      ***********************************************************************
+       78  SQLE-819-500             VALUE 4.
