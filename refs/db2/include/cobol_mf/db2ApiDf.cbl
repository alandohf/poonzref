@@ -0,0 +1,43 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: db2ApiDf.cbl
+      **
+      ** DESCRIPTION: Database directory scan structures used by the
+      **              OPEN/GET NEXT/CLOSE DATABASE DIRECTORY SCAN and
+      **              DEREFERENCE ADDRESS APIs.
+      ***********************************************************************
+       78  DB2VERSION810            VALUE 810.
+       78  DB2VERSION820            VALUE 820.
+
+       01  DB2G-DB-DIR-OPEN-SCAN-STRUCT.
+           05  DB2-I-PATH-LEN       PIC S9(9)  COMP-5.
+           05  DB2-PI-PATH          USAGE IS POINTER.
+           05  DB2-O-NUM-ENTRIES    PIC S9(9)  COMP-5.
+           05  DB2-O-HANDLE         PIC S9(9)  COMP-5.
+
+       01  DB2G-DB-DIR-CLOSE-SCAN-STRUCT.
+           05  DB2-I-HANDLE         PIC S9(9)  COMP-5.
+
+       01  DB2G-DB-DIR-NEXT-ENTRY-STRUCT.
+           05  DB2-I-HANDLE         PIC S9(9)  COMP-5.
+           05  DB2-PO-DB-DIR-ENTRY  USAGE IS POINTER.
+
+       01  DB2DB-DIR-INFO.
+           05  SQL-DBNAME-N         PIC X(8).
+           05  SQL-ALIAS-N          PIC X(8).
+           05  SQL-COMMENT-N        PIC X(30).
+           05  SQL-DIRENTRYTYPE-N   PIC X(1).
+           05  SQL-DBTYPE-N         PIC X(1).
+           05  SQL-DBPATH-N         PIC X(215).
+           05  SQL-DRIVE-N          PIC X(3).
