@@ -0,0 +1,19 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sql.cbl
+      **
+      ** DESCRIPTION: General purpose DB2 CLI boolean and common constants.
+      ***********************************************************************
+       78  SQL-TRUE                 VALUE 1.
+       78  SQL-FALSE                VALUE 0.
