@@ -0,0 +1,37 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlca.cbl
+      **
+      ** DESCRIPTION: SQL Communication Area
+      ***********************************************************************
+       01  SQLCA.
+           05  SQLCAID          PIC X(8).
+           05  SQLCABC          PIC S9(9)   COMP-5.
+           05  SQLCODE          PIC S9(9)   COMP-5.
+           05  SQLERRM.
+               49  SQLERRML     PIC S9(4)   COMP-5.
+               49  SQLERRMC     PIC X(70).
+           05  SQLERRP          PIC X(8).
+           05  SQLERRD          OCCURS 6 TIMES
+                                 PIC S9(9)   COMP-5.
+           05  SQLWARN.
+               10  SQLWARN0     PIC X(1).
+               10  SQLWARN1     PIC X(1).
+               10  SQLWARN2     PIC X(1).
+               10  SQLWARN3     PIC X(1).
+               10  SQLWARN4     PIC X(1).
+               10  SQLWARN5     PIC X(1).
+               10  SQLWARN6     PIC X(1).
+               10  SQLWARN7     PIC X(1).
+           05  SQLSTATE         PIC X(5).
