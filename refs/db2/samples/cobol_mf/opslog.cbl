@@ -0,0 +1,83 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: opslog.cbl
+      **
+      ** SAMPLE: Shared operations-log writer. Every program that starts,
+      **         stops, or restarts the database manager calls this
+      **         utility so there is one permanent record of who did
+      **         what and when, instead of a console DISPLAY that only
+      **         lives in the job's SYSOUT.
+      **
+      ** OUTPUT FILE: opslog.out (available in the online documentation)
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "opslog".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select ops-log-file assign to "dbops.log"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  ops-log-file.
+       01  ops-log-rec            pic x(132).
+
+       Working-Storage Section.
+       01  today-date             pic 9(8).
+       01  now-time               pic 9(8).
+       01  operator-id            pic x(8).
+
+       01  ops-log-line.
+           05  ol-date            pic x(8).
+           05  filler             pic x value space.
+           05  ol-time            pic x(8).
+           05  filler             pic x value space.
+           05  ol-operator        pic x(8).
+           05  filler             pic x value space.
+           05  ol-program         pic x(10).
+           05  filler             pic x value space.
+           05  ol-action          pic x(30).
+           05  filler             pic x value space.
+           05  ol-detail          pic x(60).
+
+       Linkage Section.
+       01  lk-program             pic x(10).
+       01  lk-action              pic x(30).
+       01  lk-detail              pic x(60).
+
+       Procedure Division using lk-program, lk-action, lk-detail.
+       opslog-pgm section.
+
+           accept today-date from date yyyymmdd.
+           accept now-time   from time.
+           accept operator-id from environment "USER".
+           if operator-id equal spaces
+              move "UNKNOWN" to operator-id
+           end-if.
+
+           move today-date  to ol-date.
+           move now-time    to ol-time.
+           move operator-id to ol-operator.
+           move lk-program  to ol-program.
+           move lk-action   to ol-action.
+           move lk-detail   to ol-detail.
+
+           open extend ops-log-file.
+           write ops-log-rec from ops-log-line.
+           close ops-log-file.
+
+       end-opslog. exit program.
