@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbstart.cbl 
+      ** SOURCE FILE NAME: dbstart.cbl
       **
       ** SAMPLE: How to start a database manager
       **
@@ -21,50 +21,177 @@
       ** OUTPUT FILE: dbstart.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     a transient START DATABASE MANAGER failure is now retried,
+      **     with a delay between attempts, per dbstart.cfg; if it is
+      **     still down after the configured retries a paging alert
+      **     record is written to dbstart.alert before the job fails.
+      **     ends with GOBACK instead of STOP RUN so the scheduled
+      **     maintenance-window driver (maintwin.cbl) can call this
+      **     in place as the second half of a stop/start window.
+      **     the "database manager started successfully" opslog entry
+      **     and console message are now gated on start-successful
+      **     instead of firing unconditionally -- a warning SQLCODE
+      **     from the last retry no longer produces a false success
+      **     entry.
+      **     the opslog action literal ("START DATABASE MANAGER") is
+      **     now padded out to opslog's full 30-byte lk-action field --
+      **     a shorter literal left opslog reading past the end of it
+      **     into unrelated storage for the remaining bytes.
+      **     the opslog detail argument is now built into a log-detail
+      **     pic x(60) field first instead of passing the bare literal
+      **     -- opslog's lk-detail linkage item is 60 bytes, so the
+      **     shorter literal left it reading past the end of it the
+      **     same way the action literal did.
       ***********************************************************************
 
        Identification Division.
        Program-ID. "dbstart".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cfg-file assign to "dbstart.cfg"
+              organization is line sequential.
+           select alert-file assign to "dbstart.alert"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-retry-max      pic 9(2).
+           05  cfg-retry-delay    pic 9(3).
+
+       FD  alert-file.
+       01  alert-rec              pic x(100).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
            copy "sqlca.cbl".
 
       * Local variables
-       77 rc            pic s9(9) comp-5.
-       77 errloc        pic x(80).
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+
+      * retry/backoff controls -- defaulted here, overridden by
+      * dbstart.cfg when that control file is present
+       77 retry-count         pic s9(4) comp-5 value 0.
+       77 retry-max           pic s9(4) comp-5 value 5.
+       77 retry-delay-secs    pic s9(4) comp-5 value 30.
+       77 started-sw          pic x value "N".
+          88 start-successful value "Y".
+
+       01 alert-today         pic 9(8).
+       01 alert-now           pic 9(8).
+       01 alert-line.
+          05 al-program       pic x(10) value "DBSTART".
+          05 filler           pic x value space.
+          05 al-timestamp     pic x(26).
+          05 filler           pic x value space.
+          05 al-message       pic x(60) value
+             "database manager did not start after retries".
+
+      * Variable for the shared operations-log writer (opslog)
+       77 log-detail          pic x(60).
 
        Procedure Division.
        Main Section.
            display "Sample COBOL program: DBSTART.CBL".
 
+           perform read-config.
+
+           perform attempt-start thru attempt-start-exit
+              varying retry-count from 1 by 1
+              until start-successful or retry-count > retry-max.
+
+           if not start-successful
+              perform raise-alert
+              move "START DATABASE MANAGER" to errloc
+              call "checkerr" using SQLCA errloc "DBSTART   "
+           end-if.
+
+           if start-successful
+              move spaces to log-detail
+              move "database manager started successfully" to log-detail
+              call "opslog" using "DBSTART   ",
+                      "START DATABASE MANAGER        ", log-detail
+
+              display "The database has been successfully STARTED"
+           end-if.
+       End-Main.
+           goback.
+
+       read-config section.
+      *************************************************************
+      * dbstart.cfg holds one record: retry count (2 digits) and  *
+      * retry delay in seconds (3 digits); if it's missing we use *
+      * the defaults set up above                                 *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-retry-max   to retry-max
+                 move cfg-retry-delay to retry-delay-secs
+           end-read.
+           close cfg-file.
+       end-read-config. exit.
+
+       attempt-start section.
+
       **************************
       * START DATABASE MANAGER *
       **************************
-
            call "sqlgpstart" using
-                                  by value 0         
+                                  by value 0
                                   by reference sqlca
                              returning rc.
            if rc equal SQLE-RC-INVSTRT
               display "The database manager is already active"
-              go to End-Main.
+              move "Y" to started-sw
+              go to attempt-start-exit.
 
-           move "START DATABASE MANAGER" to errloc.
-           call "checkerr" using SQLCA errloc.
+           if SQLCODE equal 0
+              move "Y" to started-sw
+           else
+              display "DB2START attempt ", retry-count,
+                       " failed, SQLCODE = ", SQLCODE
+              if retry-count less than retry-max
+                 call "C$SLEEP" using retry-delay-secs
+              end-if
+           end-if.
 
-           display "The database has been successfully STARTED".
-       End-Main.
-           stop run.
+       attempt-start-exit. exit.
+
+       raise-alert section.
+      *************************************************************
+      * append a record our paging tool polls for so an overnight *
+      * db2start failure gets a human instead of just killing the *
+      * rest of the batch stream                                  *
+      *************************************************************
+           accept alert-today from date yyyymmdd.
+           accept alert-now   from time.
+           string alert-today delimited by size
+                  " "         delimited by size
+                  alert-now   delimited by size
+              into al-timestamp.
+
+           open extend alert-file.
+           write alert-rec from alert-line.
+           close alert-file.
+
+       end-raise-alert. exit.
