@@ -0,0 +1,128 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: hlthchk.cbl
+      **
+      ** SAMPLE: Nightly consolidated health-check job -- runs the
+      **         administration toolkit's reporting programs back to
+      **         back in one pass and writes a single run header/
+      **         trailer around them to hlthchk.log, so one scheduled
+      **         job covers config defaults, config drift, the catalog
+      **         comment inventory, monitor sizing, and an activity
+      **         snapshot instead of five separately scheduled steps.
+      **
+      ** OUTPUT FILE: hlthchk.out (available in the online documentation)
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     the "RUN STARTED" marker built right after the opening
+      **     write-run-marker call was never written to hlthchk.log --
+      **     the first run-one-step call overwrote log-rec before a
+      **     write happened -- so the run header was silently dropped
+      **     even though the matching "RUN COMPLETED" trailer was
+      **     written correctly.
+      **     step-table's program names are now lowercase to match the
+      **     actual PROGRAM-ID of each step -- the dynamic CALL in
+      **     run-one-step resolves by exact-case match, so the
+      **     uppercase names used to abend on the very first step.
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "hlthchk".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select log-file assign to "hlthchk.log"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  log-file.
+       01  log-rec                pic x(100).
+
+       Working-Storage Section.
+
+       01  run-today              pic 9(8).
+       01  run-now                pic 9(8).
+
+       01 step-entries.
+          05 filler.
+             10 pic x(10) value "d_dbconf".
+          05 filler.
+             10 pic x(10) value "d_dbmcon".
+          05 filler.
+             10 pic x(10) value "dbcmt".
+          05 filler.
+             10 pic x(10) value "monsz".
+          05 filler.
+             10 pic x(10) value "dbsnap".
+
+       01 step-table redefines step-entries.
+          05 step-item occurs 5 times.
+             10 st-program       pic x(10).
+
+       77 idx                  pic 99.
+
+       Procedure Division.
+       hlthchk-pgm section.
+
+           display "Sample COBOL Program : HLTHCHK.CBL".
+
+           open extend log-file.
+           perform write-run-marker.
+           move "RUN STARTED" to log-rec.
+           write log-rec.
+
+           perform run-one-step thru end-run-one-step
+              varying idx from 1 by 1 until idx > 5.
+
+           perform write-run-marker.
+           move "RUN COMPLETED" to log-rec.
+           write log-rec.
+           close log-file.
+
+       end-hlthchk. stop run.
+
+       run-one-step section.
+           move spaces to log-rec.
+           string "STEP " delimited by size
+                  st-program(idx) delimited by size
+                  " STARTING" delimited by size
+             into log-rec.
+           write log-rec.
+
+           call st-program(idx).
+
+           move spaces to log-rec.
+           string "STEP " delimited by size
+                  st-program(idx) delimited by size
+                  " COMPLETE" delimited by size
+             into log-rec.
+           write log-rec.
+       end-run-one-step. exit.
+
+       write-run-marker section.
+           accept run-today from date yyyymmdd.
+           accept run-now   from time.
+           move spaces to log-rec.
+           string "HEALTH CHECK " delimited by size
+                  run-today      delimited by size
+                  " "            delimited by size
+                  run-now        delimited by size
+             into log-rec.
+           write log-rec.
+       end-write-run-marker. exit.
