@@ -0,0 +1,89 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: credlkup.cbl
+      **
+      ** SAMPLE: Credential vault lookup utility, called in place of an
+      **         interactive ACCEPT wherever a job needs an instance or
+      **         database password. credvlt.dat is maintained and secured
+      **         by the security team outside of this toolkit; this
+      **         program only ever reads it.
+      **
+      ** OUTPUT FILE: credlkup.out (available in the online documentation)
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "credlkup".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cred-file assign to "credvlt.dat"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  cred-file.
+       01  cred-rec.
+           05  cred-inst          pic x(18).
+           05  cred-user          pic x(18).
+           05  cred-pw            pic x(18).
+
+       Working-Storage Section.
+       01  eof-sw                 pic x value "N".
+           88 eof-reached         value "Y".
+
+       Linkage Section.
+       01  lk-instance            pic x(18).
+       01  lk-userid              pic x(18).
+       01  lk-passwd              pic x(18).
+       01  lk-passwd-len          pic s9(4) comp-5.
+       01  lk-rc                  pic s9(9) comp-5.
+
+       Procedure Division using lk-instance, lk-userid, lk-passwd,
+               lk-passwd-len, lk-rc.
+       credlkup-pgm section.
+
+           move spaces to lk-passwd.
+           move 0      to lk-passwd-len.
+           move 0      to lk-rc.
+
+           open input cred-file.
+           perform find-credential thru find-credential-exit
+              until eof-reached or lk-passwd-len greater than 0.
+           close cred-file.
+
+           if lk-passwd-len equal 0
+              move 1 to lk-rc
+           end-if.
+
+       end-credlkup. exit program.
+
+       find-credential section.
+      ***********************************************************
+      * scan the vault for a matching instance/userid pair; the *
+      * vault file itself is encrypted at rest by the security  *
+      * team's tooling before it is staged for this job to read *
+      ***********************************************************
+           read cred-file
+              at end move "Y" to eof-sw
+              not at end
+                 if cred-inst equal lk-instance
+                    and cred-user equal lk-userid
+                    move cred-pw to lk-passwd
+                    inspect lk-passwd tallying lk-passwd-len
+                       for characters before initial " "
+                 end-if
+           end-read.
+
+       find-credential-exit. exit.
