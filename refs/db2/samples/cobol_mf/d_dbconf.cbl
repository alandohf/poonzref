@@ -11,35 +11,97 @@
       **
       ** SOURCE FILE NAME: d_dbconf.cbl 
       **
-      ** SAMPLE: Get database configuration defaults 
+      ** SAMPLE: Get database configuration defaults
       **
       ** DB2 APIs USED:
-      **         sqlgddb -- GET DATABASE CONFIGURATION DEFAULTS    
-      **         sqlgaddr -- GET ADDRESS                            
+      **         sqlgddb -- GET DATABASE CONFIGURATION DEFAULTS
+      **         sqlgaddr -- GET ADDRESS
       **
       ** OUTPUT FILE: d_dbconf.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
-      ** For information on DB2 APIs, see the Administrative API Reference.  
+      ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     dbname is now read from the db2admin.lst control file so one
+      **     run covers every catalogued database instead of just "sample".
+      **     each database's config defaults are also appended to a dated
+      **     history file for capacity-planning trend analysis.
+      **     ends with GOBACK instead of STOP RUN so the nightly
+      **     health-check driver (hlthchk.cbl) can call this in place
+      **     as one step of a consolidated run.
+      **     setting environment variable CSVEXPORT to "Y" also writes
+      **     d_dbconf.csv, a comma-separated export of the same config
+      **     defaults for spreadsheet/load-into-a-tool consumption.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "d_dbconf".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select db-list-file assign to "db2admin.lst"
+              organization is line sequential.
+           select hist-file assign to hist-filename
+              organization is line sequential.
+           select csv-file assign to "d_dbconf.csv"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  db-list-file.
+       01  db-list-rec            pic x(8).
+
+       FD  hist-file.
+       01  hist-rec               pic x(100).
+
+       FD  csv-file.
+       01  csv-rec                pic x(100).
+
        Working-Storage Section.
        copy "sqlutil.cbl".
        copy "sqlca.cbl".
 
+       01 end-of-list-sw          pic x value "N".
+          88 end-of-list          value "Y".
+
+      * dated history file -- one row appended per database per run,
+      * named d_dbconf.<yyyymmdd>.hist so trend data is never overwritten
+       01 today-date              pic 9(8).
+       01 hist-filename           pic x(30).
+
+       01 hist-line.
+          05 hl-date              pic x(8).
+          05 filler               pic x value space.
+          05 hl-dbname            pic x(8).
+          05 filler               pic x value space.
+          05 hl-locklist          pic -(9).
+          05 filler               pic x value space.
+          05 hl-buffpage          pic -(9).
+          05 filler               pic x value space.
+          05 hl-maxfilop          pic -(9).
+          05 filler               pic x value space.
+          05 hl-softmax           pic -(9).
+          05 filler               pic x value space.
+          05 hl-logpath           pic x(40).
+
+      * CSV export -- written instead of dbconf.out style DISPLAY
+      * output when environment variable CSVEXPORT is set to "Y"
+       77 csv-mode-sw             pic x value "N".
+          88 csv-export-on        value "Y".
+       01  csv-line               pic x(100).
+
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        
@@ -66,10 +128,10 @@
              10 tokenptr      usage is pointer.
 
       * variables for GET DATABASE CONFIGURATION DEFAULTS
-       01 dbname              pic x(8) value "sample".
-       01 dbname-len          pic s9(4) comp-5 value 6.
+       01 dbname              pic x(8).
+       01 dbname-len          pic s9(4) comp-5.
        01 listnumber          pic s9(4) comp-5 value 5.
-       
+
 
        Procedure Division.
        dbconf-pgm section.
@@ -82,7 +144,7 @@
            move SQLF-DBTN-SOFTMAX   to token(4).
            move SQLF-DBTN-LOGPATH   to token(5).
            move "GET ADDRESS" to errloc.
-      
+
       **************************
       * GET ADDRESS API called *
       **************************
@@ -101,7 +163,49 @@
            call "sqlgaddr" using by reference logpath
                                  by reference tokenptr(5)
                            returning rc.
-      
+
+           accept today-date from date yyyymmdd.
+           string "d_dbconf." delimited by size
+                  today-date  delimited by size
+                  ".hist"     delimited by size
+             into hist-filename.
+
+           accept csv-mode-sw from environment "CSVEXPORT".
+
+           open input db-list-file.
+           open extend hist-file.
+           if csv-export-on
+              open output csv-file
+              move "DBNAME,LOCKLIST,BUFFPAGE,MAXFILOP,SOFTMAX,LOGPATH"
+                 to csv-rec
+              write csv-rec
+           end-if.
+           perform read-next-db.
+           perform get-one-dbconf thru get-one-dbconf-exit
+              until end-of-list.
+           close db-list-file.
+           close hist-file.
+           if csv-export-on
+              close csv-file
+           end-if.
+
+       end-dbconf. goback.
+
+       read-next-db section.
+      *****************************************************
+      * pull the next catalogued database off the control *
+      * file; db2admin.lst holds one 8-byte dbname per row *
+      *****************************************************
+           read db-list-file into dbname
+              at end move "Y" to end-of-list-sw.
+       end-read-next-db. exit.
+
+       get-one-dbconf section.
+
+           move 0 to dbname-len.
+           inspect dbname tallying dbname-len for characters
+              before initial " ".
+
       **************************************************
       * GET DATABASE CONFIGURATION DEFAULTS API called *
       **************************************************
@@ -112,8 +216,10 @@
                                 by reference dbname
                            returning rc.
            move "GET DB CFG DEFAULTS" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "D_DBCONF  ".
 
+           display "Database                                    : ",
+                    dbname.
            display "Max. storage for lost lists (4kb)           : ",
                     locklist.
            display "Buffer pool size (4kb)                      : ",
@@ -125,4 +231,33 @@
            display "path [not changeable]                       : ",
                     logpath.
 
-       end-dbconf. stop run.
+           move today-date    to hl-date.
+           move dbname        to hl-dbname.
+           move locklist      to hl-locklist.
+           move buff-page     to hl-buffpage.
+           move maxfilop      to hl-maxfilop.
+           move softmax       to hl-softmax.
+           move logpath(1:40) to hl-logpath.
+           write hist-rec from hist-line.
+
+           if csv-export-on
+              move spaces to csv-line
+              string hl-dbname     delimited by space
+                     ","           delimited by size
+                     hl-locklist   delimited by size
+                     ","           delimited by size
+                     hl-buffpage   delimited by size
+                     ","           delimited by size
+                     hl-maxfilop   delimited by size
+                     ","           delimited by size
+                     hl-softmax    delimited by size
+                     ","           delimited by size
+                     hl-logpath    delimited by space
+                into csv-line
+              move csv-line to csv-rec
+              write csv-rec
+           end-if.
+
+           perform read-next-db.
+
+       get-one-dbconf-exit. exit.
