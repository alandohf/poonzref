@@ -0,0 +1,56 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sqlmabld.cbl
+      **
+      ** SAMPLE: Shared SQLMA object-list builder, called in place of
+      **         repeating the same "move object count, move each
+      **         OBJ-TYPE/SQLMA-OBJECT pair" block in every program
+      **         that calls ESTIMATE BUFFER SIZE or GET SNAPSHOT --
+      **         originally MONSZ and DBSNAP each built their own
+      **         fixed object list inline; both now hand this a
+      **         caller-supplied list of object types for one
+      **         database name and get back a populated SQLMA.
+      **
+      ** OUTPUT FILE: sqlmabld.out (available in the online documentation)
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "sqlmabld".
+
+       Data Division.
+       Working-Storage Section.
+       77 bld-idx             pic s9(4) comp-5.
+
+       Linkage Section.
+       copy "sqlmonct.cbl".
+       01  lk-dbname          pic x(8).
+       01  lk-obj-count       pic s9(4) comp-5.
+       01  lk-obj-types.
+           05  lk-obj-type    occurs 12 times pic s9(9) comp-5.
+
+       Procedure Division using lk-dbname, lk-obj-count, lk-obj-types,
+               SQLMA.
+       sqlmabld-pgm section.
+
+           move lk-obj-count to OBJ-NUM of SQLMA.
+           perform build-one-obj thru build-one-obj-exit
+              varying bld-idx from 1 by 1
+              until bld-idx > lk-obj-count.
+
+       end-sqlmabld. exit program.
+
+       build-one-obj section.
+           move lk-obj-type(bld-idx) to OBJ-TYPE of OBJ-VAR(bld-idx).
+           move lk-dbname            to SQLMA-OBJECT of OBJ-VAR(bld-idx).
+       build-one-obj-exit. exit.
