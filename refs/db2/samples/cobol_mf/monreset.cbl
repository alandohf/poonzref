@@ -1,10 +1,10 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
@@ -15,49 +15,248 @@
       **
       ** SAMPLE: How to reset database system monitor data areas
       **
-      ** DB2 API USED:
+      ** DB2 APIs USED:
+      **         sqlgmnsz -- ESTIMATE BUFFER SIZE
+      **         sqlgmnss -- DATABASE MONITOR SNAPSHOT
       **         sqlgmrst -- RESET MONITOR
       **
       ** OUTPUT FILE: monreset.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     now drives over every database in db2admin.lst instead of
+      **     just "sample", and takes a monitor snapshot of each database
+      **     immediately before its counters are reset, so the counts
+      **     since the last reset aren't lost.  snapshots are appended
+      **     to monreset.snap.
+      **     the pre-reset snapshot now also pulls the lock counters out
+      **     of the snapshot buffer (same SQLM-DBASE-STRUCT overlay as
+      **     DBSNAP) and compares them against the counters held since
+      **     the last cycle in monreset.base, so monreset.snap shows how
+      **     much each counter moved between resets instead of just its
+      **     raw value at reset time.  monreset.base is rewritten at the
+      **     end of the run to carry this cycle's counters forward as
+      **     the baseline for the next one.
+      **     the pre-reset snapshot now requests SQLMA-DBASE-LOCKS
+      **     alongside SQLMA-DBASE (same pairing DBSNAP's read-scope
+      **     always requests first) before overlaying SQLM-DBASE-STRUCT
+      **     on the returned buffer -- the lock counters that struct
+      **     exposes belong to the DBASE-LOCKS data group, not DBASE,
+      **     so the lock counters were being read out of an object that
+      **     was never actually requested.
+      **     SQLMA-DBASE-LOCKS is now requested as object 1 and
+      **     SQLMA-DBASE as object 2, so the SQLM-DBASE-STRUCT overlay
+      **     actually lands on the DBASE-LOCKS object's data (the
+      **     struct holds DBASE-LOCKS fields) -- with DBASE requested
+      **     first the lock counters were being read out of the wrong
+      **     object's bytes.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "monreset".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select db-list-file assign to "db2admin.lst"
+              organization is line sequential.
+           select snap-file assign to "monreset.snap"
+              organization is line sequential.
+           select base-file assign to "monreset.base"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  db-list-file.
+       01  db-list-rec            pic x(8).
+
+       FD  snap-file.
+       01  snap-rec               pic x(132).
+
+       FD  base-file.
+       01  base-rec.
+           05  bl-dbname          pic x(8).
+           05  bl-locks-held      pic 9(9).
+           05  bl-lock-waits      pic 9(9).
+           05  bl-deadlocks       pic 9(9).
+
        Working-Storage Section.
 
        copy "sqlutil.cbl".
        copy "sqlca.cbl".
        copy "sqlmonct.cbl".
+       copy "sqlmon.cbl".
 
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
+       77 end-of-list-sw      pic x value "N".
+          88 end-of-list      value "Y".
+
+       77 rezerv1             pic 9(9) comp-5 value 0.
+       77 rezerv2             pic 9(9) comp-5 value 0.
+       77 current-version     pic 9(9) comp-5 value 0.
+       77 snap-today          pic 9(8).
+       77 snap-now            pic 9(8).
+
+       01 snap-line.
+          05 sn-date           pic x(8).
+          05 filler            pic x value space.
+          05 sn-time           pic x(8).
+          05 filler            pic x value space.
+          05 sn-dbname         pic x(8).
+          05 filler            pic x value space.
+          05 sn-bufsize        pic zzzzzzzz9.
+          05 filler            pic x value space.
+          05 sn-sqlcode        pic -(5)9.
+          05 filler            pic x value space.
+          05 sn-locks-held     pic -(9).
+          05 filler            pic x value space.
+          05 sn-lock-waits     pic -(9).
+          05 filler            pic x value space.
+          05 sn-deadlocks      pic -(9).
+          05 filler            pic x value space.
+          05 sn-delta-locks    pic -(9).
+          05 filler            pic x value space.
+          05 sn-delta-waits    pic -(9).
+          05 filler            pic x value space.
+          05 sn-delta-deadlk   pic -(9).
+
+      * counters pulled out of the snapshot buffer for this cycle,
+      * and the baseline table carrying them forward across cycles
+       77 current-locks-held  pic s9(9) comp-5.
+       77 current-lock-waits  pic s9(9) comp-5.
+       77 current-deadlocks   pic s9(9) comp-5.
+       77 delta-locks-held    pic s9(9) comp-5.
+       77 delta-lock-waits    pic s9(9) comp-5.
+       77 delta-deadlocks     pic s9(9) comp-5.
+
+       01 baseline-entries.
+          05 baseline-entry    occurs 50 times.
+             10 bs-dbname      pic x(8).
+             10 bs-locks-held  pic s9(9) comp-5.
+             10 bs-lock-waits  pic s9(9) comp-5.
+             10 bs-deadlocks   pic s9(9) comp-5.
+       77 baseline-count      pic s9(4) comp-5 value 0.
+       77 baseline-idx        pic s9(4) comp-5.
+       77 baseline-found-sw   pic x value "N".
+          88 baseline-found   value "Y".
+       77 end-of-baseline-sw  pic x value "N".
+          88 end-of-baseline  value "Y".
 
       * variables for RESET DATABASE SYSTEM MONITOR DATA
        01 database.
-         05 database-length   pic s9(4) comp-5 value 6.
-         05 database-name     pic x(8) value "sample".
+         05 database-length   pic s9(4) comp-5 value 8.
+         05 database-name     pic x(8) value spaces.
+
+       01 buff.
+         05 buffer-sz         pic 9(9) comp-5 value 0.
+         05 buffer            occurs 0 to 100000 times
+                              depending on buffer-sz.
+           10 element         pic x.
 
        Procedure Division.
        reset-pgm section.
 
            display "Sample COBOL Program : MONRESET.CBL".
 
-           display "Reset Database Monitor Data for sample database".
+           open input db-list-file.
+           open extend snap-file.
+
+           perform load-baseline-file.
+
+           perform read-next-db.
+           perform reset-one-db thru reset-one-db-exit
+              until end-of-list.
+
+           close db-list-file.
+           close snap-file.
+
+           perform save-baseline-file.
+
+       end-reset. stop run.
+
+       load-baseline-file section.
+      *************************************************************
+      * monreset.base carries each database's lock counters       *
+      * forward from the previous cycle so this run can show how  *
+      * much they moved; a missing file just leaves the table     *
+      * empty and every database looks like a first cycle         *
+      *************************************************************
+           open input base-file.
+           perform read-next-baseline thru read-next-baseline-exit
+              until end-of-baseline or baseline-count equal 50.
+           close base-file.
+       end-load-baseline-file. exit.
+
+       read-next-baseline section.
+           read base-file
+              at end move "Y" to end-of-baseline-sw
+              not at end
+                 add 1 to baseline-count
+                 move bl-dbname     to bs-dbname(baseline-count)
+                 move bl-locks-held to bs-locks-held(baseline-count)
+                 move bl-lock-waits to bs-lock-waits(baseline-count)
+                 move bl-deadlocks  to bs-deadlocks(baseline-count)
+           end-read.
+       read-next-baseline-exit. exit.
+
+       save-baseline-file section.
+      *************************************************************
+      * rewrite monreset.base with this cycle's counters so the   *
+      * next run has a baseline to compare against                *
+      *************************************************************
+           open output base-file.
+           perform write-one-baseline thru write-one-baseline-exit
+              varying baseline-idx from 1 by 1
+              until baseline-idx > baseline-count.
+           close base-file.
+       end-save-baseline-file. exit.
+
+       write-one-baseline section.
+           move bs-dbname(baseline-idx)     to bl-dbname.
+           move bs-locks-held(baseline-idx) to bl-locks-held.
+           move bs-lock-waits(baseline-idx) to bl-lock-waits.
+           move bs-deadlocks(baseline-idx)  to bl-deadlocks.
+           write base-rec.
+       write-one-baseline-exit. exit.
+
+       find-baseline-match section.
+           move "N" to baseline-found-sw.
+           move 0 to baseline-idx.
+           perform check-baseline-entry thru check-baseline-entry-exit
+              varying baseline-idx from 1 by 1
+              until baseline-idx > baseline-count or baseline-found.
+       end-find-baseline-match. exit.
+
+       check-baseline-entry section.
+           if bs-dbname(baseline-idx) equal database-name
+              move "Y" to baseline-found-sw
+           end-if.
+       check-baseline-entry-exit. exit.
+
+       read-next-db section.
+           read db-list-file into database-name
+              at end move "Y" to end-of-list-sw
+           end-read.
+       end-read-next-db. exit.
+
+       reset-one-db section.
+           display "Reset Database Monitor Data for ", database-name.
+
+           perform pre-reset-snapshot.
 
       *******************************************************
       * RESET DATABASE SYSTEM MONITOR DATA AREAS API called *
@@ -73,7 +272,95 @@
                            returning rc.
 
            move "RESET DB MONITOR" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "MONRESET  ".
 
-           display "Database Monitor Reset for sample was successful".
-       end-reset. stop run.
+           display "Database Monitor Reset for ", database-name,
+                   " was successful".
+
+           perform read-next-db.
+       reset-one-db-exit. exit.
+
+       pre-reset-snapshot section.
+      *************************************************************
+      * take a monitor snapshot of this database and log it to    *
+      * monreset.snap before its counters are zeroed, so a trend  *
+      * job can still see what accumulated since the last reset   *
+      *************************************************************
+           move 2 to OBJ-NUM of SQLMA.
+           move SQLMA-DBASE-LOCKS to OBJ-TYPE of OBJ-VAR(1).
+           move database-name to SQLMA-OBJECT of OBJ-VAR(1).
+           move SQLMA-DBASE to OBJ-TYPE of OBJ-VAR(2).
+           move database-name to SQLMA-OBJECT of OBJ-VAR(2).
+
+           move SQLM-CURRENT-VERSION to current-version.
+
+           call "sqlgmnsz" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           move "ESTIMATE BUFFER SIZE FOR RESET SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc "MONRESET  ".
+
+           call "sqlgmnss" using
+                                 by value     rezerv1
+                                 by reference sqlca
+                                 by reference SQLM-COLLECTED
+                                 by reference buffer(1)
+                                 by value     buffer-sz
+                                 by reference SQLMA
+                                 by reference rezerv2
+                                 by value     current-version
+                           returning rc.
+           move "PRE-RESET SNAPSHOT" to errloc.
+           call "checkerr" using SQLCA errloc "MONRESET  ".
+
+           set address of SQLM-DBASE-STRUCT to address of buffer(1).
+           move SQLM-LOCKS-HELD of SQLM-DBASE-STRUCT
+              to current-locks-held.
+           move SQLM-LOCK-WAITS of SQLM-DBASE-STRUCT
+              to current-lock-waits.
+           move SQLM-DEADLOCKS  of SQLM-DBASE-STRUCT
+              to current-deadlocks.
+
+           perform find-baseline-match.
+           if baseline-found
+              compute delta-locks-held =
+                 current-locks-held - bs-locks-held(baseline-idx)
+              compute delta-lock-waits =
+                 current-lock-waits - bs-lock-waits(baseline-idx)
+              compute delta-deadlocks =
+                 current-deadlocks - bs-deadlocks(baseline-idx)
+              move current-locks-held to bs-locks-held(baseline-idx)
+              move current-lock-waits to bs-lock-waits(baseline-idx)
+              move current-deadlocks  to bs-deadlocks(baseline-idx)
+           else
+              move current-locks-held to delta-locks-held
+              move current-lock-waits to delta-lock-waits
+              move current-deadlocks  to delta-deadlocks
+              add 1 to baseline-count
+              move database-name      to bs-dbname(baseline-count)
+              move current-locks-held to bs-locks-held(baseline-count)
+              move current-lock-waits to bs-lock-waits(baseline-count)
+              move current-deadlocks  to bs-deadlocks(baseline-count)
+           end-if.
+
+           accept snap-today from date yyyymmdd.
+           accept snap-now   from time.
+           move snap-today   to sn-date.
+           move snap-now     to sn-time.
+           move database-name to sn-dbname.
+           move buffer-sz    to sn-bufsize.
+           move sqlcode      to sn-sqlcode.
+           move current-locks-held to sn-locks-held.
+           move current-lock-waits to sn-lock-waits.
+           move current-deadlocks  to sn-deadlocks.
+           move delta-locks-held   to sn-delta-locks.
+           move delta-lock-waits   to sn-delta-waits.
+           move delta-deadlocks    to sn-delta-deadlk.
+           write snap-rec from snap-line.
+
+       end-pre-reset-snapshot. exit.
