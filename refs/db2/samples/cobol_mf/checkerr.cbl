@@ -0,0 +1,121 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: checkerr.cbl
+      **
+      ** SAMPLE: Common SQLCA error checking utility, called from every
+      **         administrative sample after each DB2 API invocation.
+      **
+      ** OUTPUT FILE: checkerr.out (available in the online documentation)
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     every call now also appends a structured event record to
+      **     dbevents.log (caller program, errloc, SQLCODE/SQLSTATE,
+      **     and a severity of OK/WARNING/ERROR) so the toolkit has one
+      **     central event trail instead of only a console DISPLAY on
+      **     warnings and errors.
+      **     RETURN-CODE is now set to the classic batch job-step
+      **     convention (0 OK, 4 WARNING, 8 ERROR) instead of being
+      **     left at whatever the runtime defaulted it to, so a
+      **     scheduler conditioning the next job step on this one's
+      **     completion code can see that a warning or error occurred.
+      **     a WARNING never lowers a RETURN-CODE an earlier call in
+      **     the same run already raised higher.
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "checkerr".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select event-file assign to "dbevents.log"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  event-file.
+       01  event-rec              pic x(132).
+
+       Working-Storage Section.
+       01  today-date             pic 9(8).
+       01  now-time               pic 9(8).
+
+       01  event-line.
+           05  ev-date            pic x(8).
+           05  filler             pic x value space.
+           05  ev-time            pic x(8).
+           05  filler             pic x value space.
+           05  ev-program         pic x(10).
+           05  filler             pic x value space.
+           05  ev-severity        pic x(7).
+           05  filler             pic x value space.
+           05  ev-sqlcode         pic -(5)9.
+           05  filler             pic x value space.
+           05  ev-sqlstate        pic x(5).
+           05  filler             pic x value space.
+           05  ev-errloc          pic x(80).
+
+       Linkage Section.
+       copy "sqlca.cbl".
+       77 errloc              pic x(80).
+       77 lk-program          pic x(10).
+
+       Procedure Division using SQLCA, errloc, lk-program.
+       checkerr-pgm section.
+
+           if SQLCODE less than zero
+              display " "
+              display "ERROR OCCURRED IN: ", errloc
+              display "SQLCODE IS: ", SQLCODE
+              display "SQLSTATE IS: ", SQLSTATE
+              display "SQLERRMC IS: ", SQLERRMC(1:SQLERRML)
+              move "ERROR"   to ev-severity
+              perform write-event-record
+              move 8 to RETURN-CODE
+              stop run
+           else
+              if SQLCODE greater than zero
+                 display "WARNING OCCURRED IN: ", errloc
+                 display "SQLCODE IS: ", SQLCODE
+                 move "WARNING" to ev-severity
+                 if RETURN-CODE less than 4
+                    move 4 to RETURN-CODE
+                 end-if
+              else
+                 move "OK"      to ev-severity
+              end-if
+              perform write-event-record
+           end-if.
+
+       end-checkerr. exit program.
+
+       write-event-record section.
+           accept today-date from date yyyymmdd.
+           accept now-time   from time.
+
+           move today-date  to ev-date.
+           move now-time    to ev-time.
+           move lk-program  to ev-program.
+           move SQLCODE     to ev-sqlcode.
+           move SQLSTATE    to ev-sqlstate.
+           move errloc      to ev-errloc.
+
+           open extend event-file.
+           write event-rec from event-line.
+           close event-file.
+       end-write-event-record. exit.
