@@ -0,0 +1,174 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: opermenu.cbl
+      **
+      ** SAMPLE: Operator menu/dispatcher for the DB2 administration
+      **         toolkit -- lets an operator pick one of the admin
+      **         programs by number instead of having to know every
+      **         program name, and keeps choosing until they exit.
+      **
+      ** OUTPUT FILE: opermenu.out (available in the online documentation)
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     EBCDICDB and DB_UDCS were merged into one configurable
+      **     collation utility (DB_UDCS now covers both); the menu
+      **     dropped to 13 entries and renumbered accordingly.
+      **     menu-table's program names are now lowercase to match the
+      **     actual PROGRAM-ID of each target -- the dynamic CALL in
+      **     find-and-run-choice resolves by exact-case match, so the
+      **     uppercase names used to fail every selection.
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "opermenu".
+
+       Data Division.
+       Working-Storage Section.
+
+       77 choice             pic 99 value 0.
+       77 exit-sw            pic x value "N".
+          88 exit-requested  value "Y".
+
+       01 menu-entries.
+          05 filler.
+             10 pic 99 value 1.
+             10 pic x(10) value "d_dbconf".
+             10 pic x(40) value "Get database configuration defaults".
+          05 filler.
+             10 pic 99 value 2.
+             10 pic x(10) value "dbinst".
+             10 pic x(40) value "Attach/detach database instances".
+          05 filler.
+             10 pic 99 value 3.
+             10 pic x(10) value "dbstart".
+             10 pic x(40) value "Start the database manager".
+          05 filler.
+             10 pic 99 value 4.
+             10 pic x(10) value "dbstop".
+             10 pic x(40) value "Stop the database manager".
+          05 filler.
+             10 pic 99 value 5.
+             10 pic x(10) value "monreset".
+             10 pic x(40) value "Reset database monitor counters".
+          05 filler.
+             10 pic 99 value 6.
+             10 pic x(10) value "d_dbmcon".
+             10 pic x(40) value "Get db manager config defaults".
+          05 filler.
+             10 pic 99 value 7.
+             10 pic x(10) value "db_udcs".
+             10 pic x(40) value "Create/drop a collated database".
+          05 filler.
+             10 pic 99 value 8.
+             10 pic x(10) value "dbcmt".
+             10 pic x(40) value "Change/report directory comments".
+          05 filler.
+             10 pic 99 value 9.
+             10 pic x(10) value "dbsnap".
+             10 pic x(40) value "Take a database monitor snapshot".
+          05 filler.
+             10 pic 99 value 10.
+             10 pic x(10) value "migrate".
+             10 pic x(40) value "Migrate databases".
+          05 filler.
+             10 pic 99 value 11.
+             10 pic x(10) value "monsz".
+             10 pic x(40) value "Estimate buffer size and snapshot".
+          05 filler.
+             10 pic 99 value 12.
+             10 pic x(10) value "restart".
+             10 pic x(40) value "Restart a database".
+          05 filler.
+             10 pic 99 value 13.
+             10 pic x(10) value "setact".
+             10 pic x(40) value "Set the DB2 accounting string".
+
+       01 menu-table redefines menu-entries.
+          05 menu-item occurs 13 times.
+             10 mi-number        pic 99.
+             10 mi-program       pic x(10).
+             10 mi-description   pic x(40).
+
+       77 idx                pic 99.
+       77 found-sw           pic x value "N".
+          88 item-found      value "Y".
+
+       Procedure Division.
+       opermenu-pgm section.
+
+           display "Sample COBOL Program : OPERMENU.CBL".
+
+           perform dispatch-menu thru dispatch-menu-exit
+              until exit-requested.
+
+       end-opermenu. stop run.
+
+       dispatch-menu section.
+           perform display-menu.
+
+           display "Enter selection (00 to exit) : " with no advancing.
+           accept choice.
+
+           if choice equal 0
+              move "Y" to exit-sw
+              go to dispatch-menu-exit.
+
+           perform find-and-run-choice.
+
+       dispatch-menu-exit. exit.
+
+       display-menu section.
+           display " ".
+           display "DB2 Administration Toolkit".
+           perform show-menu-item thru end-show-menu-item
+              varying idx from 1 by 1 until idx > 13.
+           display "00  EXIT".
+       end-display-menu. exit.
+
+       show-menu-item section.
+           display mi-number(idx), "  ", mi-program(idx), " - ",
+                    mi-description(idx).
+       end-show-menu-item. exit.
+
+       find-and-run-choice section.
+           move 1 to idx.
+           move "N" to found-sw.
+           perform find-menu-item thru end-find-menu-item
+              until idx > 13 or item-found.
+
+           if not item-found
+              display "Invalid selection"
+           else
+              call mi-program(idx)
+           end-if.
+       end-find-and-run-choice. exit.
+
+       find-menu-item section.
+           if mi-number(idx) equal choice
+              move "Y" to found-sw
+           else
+              add 1 to idx
+           end-if.
+       end-find-menu-item. exit.
