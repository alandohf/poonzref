@@ -0,0 +1,107 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: maintwin.cbl
+      **
+      ** SAMPLE: Scheduled maintenance-window driver -- stops the
+      **         database manager, holds it down for a configured
+      **         window, then starts it back up, so one scheduled job
+      **         covers a maintenance outage instead of separately
+      **         scheduled DBSTOP and DBSTART runs that have to be
+      **         timed against each other by hand.
+      **
+      ** OUTPUT FILE: maintwin.out (available in the online documentation)
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     the opslog action literals ("MAINTENANCE WINDOW START",
+      **     "MAINTENANCE WINDOW END") are now padded out to opslog's
+      **     full 30-byte lk-action field -- a shorter literal left
+      **     opslog reading past the end of it into unrelated storage
+      **     for the remaining bytes.
+      **     the opslog detail arguments are now built into a
+      **     log-detail pic x(60) field first instead of passing the
+      **     bare literal -- opslog's lk-detail linkage item is 60
+      **     bytes, so the shorter literals left it reading past the
+      **     end of them the same way the action literals did.
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "maintwin".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select cfg-file assign to "maintwin.cfg"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  cfg-file.
+       01  cfg-rec.
+           05  cfg-window-secs      pic 9(5).
+
+       Working-Storage Section.
+
+       77 window-secs          pic s9(9) comp-5 value 600.
+
+      * Variable for the shared operations-log writer (opslog)
+       77 log-detail          pic x(60).
+
+       Procedure Division.
+       maintwin-pgm section.
+
+           display "Sample COBOL Program : MAINTWIN.CBL".
+
+           perform read-config.
+
+           move spaces to log-detail.
+           move "stopping the database manager for maintenance"
+              to log-detail.
+           call "opslog" using "MAINTWIN  ",
+                   "MAINTENANCE WINDOW START      ", log-detail.
+
+           call "dbstop".
+
+           display "Database manager is down for maintenance -- ",
+                    "holding for ", window-secs, " seconds".
+           if window-secs > 0
+              call "C$SLEEP" using window-secs
+           end-if.
+
+           call "dbstart".
+
+           move spaces to log-detail.
+           move "database manager restarted after maintenance"
+              to log-detail.
+           call "opslog" using "MAINTWIN  ",
+                   "MAINTENANCE WINDOW END        ", log-detail.
+
+       end-maintwin. stop run.
+
+       read-config section.
+      *************************************************************
+      * maintwin.cfg: length of the maintenance window in seconds *
+      * (5 digits); missing file keeps the 600-second default     *
+      *************************************************************
+           open input cfg-file.
+           read cfg-file
+              at end continue
+              not at end
+                 move cfg-window-secs to window-secs
+           end-read.
+           close cfg-file.
+       end-read-config. exit.
