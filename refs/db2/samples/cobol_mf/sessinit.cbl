@@ -0,0 +1,239 @@
+      ***********************************************************************
+      ** Licensed Materials - Property of IBM
+      **
+      ** Governed under the terms of the International
+      ** License Agreement for Non-Warranted Sample Code.
+      **
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
+      ** All Rights Reserved.
+      **
+      ** US Government Users Restricted Rights - Use, duplication or
+      ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
+      ***********************************************************************
+      **
+      ** SOURCE FILE NAME: sessinit.cbl
+      **
+      ** SAMPLE: Combined session setup -- attaches to the instance
+      **         named in sessinit.ctl using the same credential-vault
+      **         lookup as DBINST, then sets the accounting string for
+      **         that session using the same DEPT=/STEP= convention as
+      **         SETACT, so a batch job gets an attributed session in
+      **         one step instead of having to run DBINST and SETACT
+      **         back to back and line their parameters up by hand.
+      **
+      ** DB2 APIs USED:
+      **         sqlgatin -- ATTACH TO INSTANCE
+      **         sqlgsact -- SET ACCOUNTING STRING
+      **
+      ** OUTPUT FILE: sessinit.out (available in the online documentation)
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     set-session-accounting and the closing "Session initialized"
+      **     display used to run even when attach-to-instance took its
+      **     no-vaulted-credential early exit; both are now guarded by
+      **     attach-ok, which is only set once sqlgatin has actually run
+      **     and checkerr has returned control.
+      **     the opslog action literals ("ATTACH", "ATTACH SKIPPED")
+      **     are now padded out to opslog's full 30-byte lk-action
+      **     field -- a shorter literal left opslog reading past the
+      **     end of it into unrelated storage for the remaining bytes.
+      **     account-str-len is now computed directly from dept-code's
+      **     fixed width and db2instc-len instead of scanning the
+      **     built string for a double space -- dept-code's own
+      **     trailing pad spaces made that scan stop right after
+      **     "DEPT=xxx", so " STEP=..." never reached sqlgsact or the
+      **     console display.
+      ***********************************************************************
+      **
+      ** For more information on the sample programs, see the README file.
+      **
+      ** For information on developing COBOL applications, see the
+      ** Application Development Guide.
+      **
+      ** For information on DB2 APIs, see the Administrative API Reference.
+      **
+      ** For the latest information on programming, compiling, and running
+      ** DB2 applications, visit the DB2 application development website:
+      **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+
+       Identification Division.
+       Program-Id. "sessinit".
+
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select ctl-file assign to "sessinit.ctl"
+              organization is line sequential.
+
+       Data Division.
+       File Section.
+       FD  ctl-file.
+       01  ctl-rec.
+           05  ctl-instance        pic x(18).
+           05  ctl-userid          pic x(18).
+           05  ctl-dept-code       pic x(10).
+
+       Working-Storage Section.
+
+           copy "sqlenv.cbl".
+           copy "sql.cbl".
+           copy "sqlca.cbl".
+
+      * Local variables
+       77 rc                  pic s9(9) comp-5.
+       77 errloc              pic x(80).
+       77 ctl-found-sw        pic x value "N".
+          88 ctl-found        value "Y".
+       77 attach-ok-sw        pic x value "N".
+          88 attach-ok        value "Y".
+
+      * Variables for attach to instance (same layout as DBINST)
+       01 inst.
+          05 db2instc-len      pic s9(4) comp-5 value 0.
+          05 db2instc          pic x(18).
+
+       01 usr.
+          05 usr-name-len     pic s9(4) comp-5 value 0.
+          05 usr-name         pic x(18).
+
+       01 pass.
+          05 passwd-len        pic s9(4) comp-5 value 0.
+          05 passwd            pic x(18).
+
+      * Variables for the SET ACCOUNTING STRING API (same layout as
+      * SETACT, with the session's instance name as the step name)
+       77 account-str-len       pic s9(4) comp-5 value 0.
+       77 account-str           pic x(200).
+       77 dept-code             pic x(10) value spaces.
+
+      * Variables for the shared operations-log writer (opslog)
+       77 log-detail          pic x(60).
+
+       Procedure Division.
+       sessinit-pgm section.
+
+           display "Sample COBOL Program : SESSINIT.CBL".
+
+           perform read-control.
+           if not ctl-found
+              display "no sessinit.ctl -- nothing to attach"
+              go to end-sessinit.
+
+           perform attach-to-instance.
+
+           if attach-ok
+              perform set-session-accounting
+
+              display "Session initialized on instance ", db2instc,
+                       " for department ", dept-code
+           end-if.
+
+       end-sessinit. stop run.
+
+       read-control section.
+      *************************************************************
+      * sessinit.ctl: instance (18 bytes), userid (18 bytes), and *
+      * department code (10 bytes) for the accounting string; a   *
+      * missing file leaves there nothing to attach to, so the    *
+      * run just ends                                             *
+      *************************************************************
+           open input ctl-file.
+           read ctl-file
+              at end continue
+              not at end
+                 move "Y"           to ctl-found-sw
+                 move ctl-instance  to db2instc
+                 move ctl-userid    to usr-name
+                 move ctl-dept-code to dept-code
+           end-read.
+           close ctl-file.
+       end-read-control. exit.
+
+       attach-to-instance section.
+           inspect db2instc tallying db2instc-len for characters
+              before initial " ".
+           inspect usr-name tallying usr-name-len for characters
+              before initial " ".
+
+           move space to passwd.
+           call "credlkup" using db2instc, usr-name, passwd,
+                   passwd-len, rc.
+           move "credential vault lookup" to errloc.
+           if rc not equal 0
+              move spaces to log-detail
+              string "instance " delimited by size
+                     db2instc    delimited by space
+                     " skipped -- no vault password"
+                                 delimited by size
+                into log-detail
+              call "opslog" using "SESSINIT  ",
+                      "ATTACH SKIPPED                ", log-detail
+              display "password not found in credential vault for ",
+                       db2instc
+              go to end-attach-to-instance.
+
+           display "ATTACH TO INSTANCE API called for instance : ",
+                    db2instc.
+
+      **********************
+      * ATTACH TO INSTANCE *
+      **********************
+           call "sqlgatin" using
+                                 by value     passwd-len
+                                 by value     usr-name-len
+                                 by value     db2instc-len
+                                 by reference sqlca
+                                 by reference passwd
+                                 by reference usr-name
+                                 by reference db2instc
+                           returning rc.
+
+           move "attach to instance" to errloc.
+           call "checkerr" using SQLCA errloc "SESSINIT  ".
+
+           move "Y" to attach-ok-sw.
+
+           move spaces to log-detail.
+           string "attached to instance " delimited by size
+                  db2instc                delimited by space
+             into log-detail.
+           call "opslog" using "SESSINIT  ",
+                   "ATTACH                        ", log-detail.
+
+       end-attach-to-instance. exit.
+
+       set-session-accounting section.
+      *************************************************************
+      * build DEPT=xxxxxxxxxx STEP=xxxxxxxxxx and set it as the   *
+      * current accounting string for this session, using the    *
+      * instance just attached to as the step name                *
+      *************************************************************
+           if dept-code equal spaces
+              move "UNKNOWN" to dept-code
+           end-if.
+
+           move spaces to account-str.
+           string "DEPT=" delimited by size
+                  dept-code delimited by size
+                  " STEP=" delimited by size
+                  db2instc delimited by space
+             into account-str.
+           compute account-str-len = 5 + length of dept-code
+              + 6 + db2instc-len.
+
+      *************************
+      * SET ACCOUNTING STRING *
+      *************************
+           call "sqlgsact" using
+                                 by value       account-str-len
+                                 by reference   account-str
+                                 by reference   sqlca
+                           returning rc.
+           move "SET ACCOUNTING STRING" to errloc.
+           call "checkerr" using SQLCA errloc "SESSINIT  ".
+
+           display "Accounting string set: ",
+                    account-str(1:account-str-len).
+       end-set-session-accounting. exit.
