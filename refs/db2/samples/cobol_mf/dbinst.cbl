@@ -1,17 +1,17 @@
       ***********************************************************************
       ** Licensed Materials - Property of IBM
-      ** 
+      **
       ** Governed under the terms of the International
       ** License Agreement for Non-Warranted Sample Code.
       **
-      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002  
+      ** (C) COPYRIGHT International Business Machines Corp. 1995 - 2002
       ** All Rights Reserved.
       **
       ** US Government Users Restricted Rights - Use, duplication or
       ** disclosure restricted by GSA ADP Schedule Contract with IBM Corp.
       ***********************************************************************
       **
-      ** SOURCE FILE NAME: dbinst.cbl 
+      ** SOURCE FILE NAME: dbinst.cbl
       **
       ** SAMPLE: Attach to and detach from an instance
       **
@@ -23,27 +23,67 @@
       ** OUTPUT FILE: dbinst.out (available in the online documentation)
       ***********************************************************************
       **
-      ** For more information on the sample programs, see the README file. 
+      ** For more information on the sample programs, see the README file.
       **
-      ** For information on developing COBOL applications, see the 
+      ** For information on developing COBOL applications, see the
       ** Application Development Guide.
       **
       ** For information on DB2 APIs, see the Administrative API Reference.
       **
       ** For the latest information on programming, compiling, and running
-      ** DB2 applications, visit the DB2 application development website: 
+      ** DB2 applications, visit the DB2 application development website:
       **     http://www.software.ibm.com/data/db2/udb/ad
+      ***********************************************************************
+      **
+      ** MODIFICATION HISTORY:
+      **     the instance password is now pulled from the credential
+      **     vault (credlkup) instead of an ACCEPT, so it never appears
+      **     in plain text in the job log.
+      **     instance/userid pairs are now read from db2inst.lst so one
+      **     run attaches to, reports on, and detaches from every
+      **     instance we manage instead of just one.
+      **     every attach and detach, and every instance skipped for
+      **     a missing vault password, is now logged through the
+      **     shared opslog utility to dbops.log.
+      **     an instance skipped for a missing vault password now
+      **     raises RETURN-CODE to 4 so the scheduler can tell the
+      **     run didn't cover every instance even though it completed.
+      **     the opslog action literals ("ATTACH", "DETACH", "ATTACH
+      **     SKIPPED") are now padded out to opslog's full 30-byte
+      **     lk-action field -- a shorter literal left opslog reading
+      **     past the end of it into unrelated storage for the
+      **     remaining bytes.
       ***********************************************************************
 
        Identification Division.
        Program-Id. "dbinst".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select inst-list-file assign to "db2inst.lst"
+              organization is line sequential.
+           select status-rpt-file assign to "dbinst.rpt"
+              organization is line sequential.
+
        Data Division.
+       File Section.
+       FD  inst-list-file.
+       01  inst-list-rec.
+           05  il-instance        pic x(18).
+           05  il-userid          pic x(18).
+
+       FD  status-rpt-file.
+       01  status-rpt-rec         pic x(80).
+
        Working-Storage Section.
 
        copy "sqlenv.cbl".
        copy "sqlca.cbl".
 
+       01 end-of-list-sw          pic x value "N".
+          88 end-of-list          value "Y".
+
       * Variables for attach to, detach from, get instance
 
        01 inst.
@@ -58,33 +98,80 @@
           05 passwd-len        pic s9(4) comp-5 value 0.
           05 passwd            pic x(18).
 
+       01 status-line.
+          05 sl-instance        pic x(18).
+          05 filler             pic x value space.
+          05 sl-current         pic x(18).
+          05 filler             pic x value space.
+          05 sl-result          pic x(40).
+
       * Local Variables
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
 
+      * Variables for the shared operations-log writer (opslog)
+       77 log-detail          pic x(60).
+
        Procedure Division.
        dbinst-pgm section.
 
            display "Sample COBOL Program : DBINST.CBL".
 
-      * Initialize local variables
+           open input inst-list-file.
+           open output status-rpt-file.
+           perform read-next-instance.
+           perform process-instance thru process-instance-exit
+              until end-of-list.
+           close inst-list-file.
+           close status-rpt-file.
+
+       end-dbinst. stop run.
+
+       read-next-instance section.
+      ****************************************************
+      * db2inst.lst holds one instance/userid pair per   *
+      * row (18 bytes each) -- typically prod, reporting *
+      * and archive for our shop                         *
+      ****************************************************
+           read inst-list-file
+              at end move "Y" to end-of-list-sw
+              not at end
+                 move il-instance to db2instc
+                 move il-userid   to usr-name
+           end-read.
+       end-read-next-instance. exit.
+
+       process-instance section.
 
-           display "enter instance name : " with no advancing.
-           accept db2instc.
            inspect db2instc tallying db2instc-len for characters
               before initial " ".
-
-           display "enter user name : " with no advancing.
-           accept usr-name.
            inspect usr-name tallying usr-name-len for characters
               before initial " ".
 
            move space to passwd.
-           display "enter passwd name : " with no advancing.
-           accept passwd.
-           inspect passwd tallying passwd-len for characters
-              before initial " ".
-           display " ".
+           call "credlkup" using db2instc, usr-name, passwd,
+                   passwd-len, rc.
+           move "credential vault lookup" to errloc.
+           if rc not equal 0
+              move "password not found in credential vault"
+                 to sl-result
+              move db2instc to sl-instance
+              move spaces   to sl-current
+              move status-line to status-rpt-rec
+              write status-rpt-rec
+              move spaces to log-detail
+              string "instance " delimited by size
+                     db2instc    delimited by space
+                     " skipped -- no vault password"
+                                 delimited by size
+                into log-detail
+              call "opslog" using "DBINST    ",
+                      "ATTACH SKIPPED                ", log-detail
+              if RETURN-CODE less than 4
+                 move 4 to RETURN-CODE
+              end-if
+              go to process-instance-next
+           end-if.
 
            display "ATTACH TO INSTANCE API called for instance : "
               , db2instc.
@@ -103,7 +190,14 @@
                            returning rc.
 
            move "attach to instance" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBINST    ".
+
+           move spaces to log-detail.
+           string "attached to instance " delimited by size
+                  db2instc                delimited by space
+             into log-detail.
+           call "opslog" using "DBINST    ",
+                   "ATTACH                        ", log-detail.
 
            display "GET INSTANCE API called".
 
@@ -116,10 +210,16 @@
                            returning rc.
 
            move "get instance name" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBINST    ".
 
            display "current instance = " , db2instc.
 
+           move db2instc          to sl-instance.
+           move db2instc          to sl-current.
+           move "attach/detach successful" to sl-result.
+           move status-line       to status-rpt-rec.
+           write status-rpt-rec.
+
            display "DETACHed FROM INSTANCE API called ", db2instc.
 
       ************************
@@ -130,6 +230,16 @@
                            returning rc.
 
            move "detach from instance" to errloc.
-           call "checkerr" using SQLCA errloc.
+           call "checkerr" using SQLCA errloc "DBINST    ".
 
-       end-dbinst. stop run.
+           move spaces to log-detail.
+           string "detached from instance " delimited by size
+                  db2instc                  delimited by space
+             into log-detail.
+           call "opslog" using "DBINST    ",
+                   "DETACH                        ", log-detail.
+
+       process-instance-next.
+           perform read-next-instance.
+
+       process-instance-exit. exit.
